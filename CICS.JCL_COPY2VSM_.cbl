@@ -1,12 +1,61 @@
-//COPYSEQ JOB CLASS=A,MSGCLASS=X                     
-//*                                                  
-//* COPY SEQENTIAL DATASET INTO VSAM CLUSTER         
-//*                                                  
-//DEFCLS EXEC PGM=IDCAMS,REGION=4096K                
-//SEQDD DD DSN=U0210.SEQDAT.ZBANK,DISP=SHR           
-//VSAMDD DD DSN=U0210.VSAM.ZBANK,DISP=SHR            
-//SYSPRINT DD SYSOUT=A                               
-//SYSIN DD *                                         
-  REPRO INFILE(SEQDD) -                              
-        OUTFILE(VSAMDD)                              
-/*                                                   
\ No newline at end of file
+//COPYSEQ JOB CLASS=A,MSGCLASS=X
+//*
+//* U0210.SEQDAT.ZBANK (THE NIGHTLY EXTRACT, FED IN FROM UPSTREAM
+//* BEFORE THIS JOB RUNS) AND U0210.VSAM.ZBANK.BKUP (THE PRE-LOAD
+//* BACKUP TAKEN BELOW) ARE BOTH GDGs - SEE THE DEFINE GDG STATEMENTS
+//* IN CICS.JCL_VSAMSET_.cbl. (0) MEANS "THE MOST CURRENT GENERATION
+//* ALREADY CATALOGED" AND (+1) MEANS "CATALOG A NEW GENERATION" - THE
+//* CATALOG NAMES AND DATES EACH GENERATION ITSELF, SO THE SCHEDULER/
+//* OPERATOR NO LONGER NEEDS TO SUBSTITUTE A RUNDATE FOR THE BACKUP.
+//*
+//* BACK UP VSAM.ZBANK TO A NEW GENERATION BEFORE VALIDATING/LOADING
+//* TONIGHT'S EXTRACT, SO A BAD LOAD CAN BE RECOVERED FROM THE PRIOR
+//* NIGHT'S BACKUP (THE GENERATION BEFORE THIS ONE) VIA REPRO IN
+//* REVERSE.
+//*
+//BACKUP EXEC PGM=IDCAMS,REGION=4096K
+//BKUPDD DD DSN=U0210.VSAM.ZBANK.BKUP(+1),
+//    DISP=(NEW,CATLG,DELETE),
+//    SPACE=(CYL,(5,5)),RECFM=FB,LRECL=66
+//VSAMDD DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSIN DD *
+  REPRO INFILE(VSAMDD) -
+        OUTFILE(BKUPDD)
+/*
+//*
+//* VALIDATE THE SEQUENTIAL EXTRACT, THEN COPY IT INTO VSAM CLUSTER
+//*
+//VALIDATE EXEC PGM=ZVALID,REGION=4096K,COND=(0,NE,BACKUP)
+//STEPLIB DD DSN=U0210.LOAD,DISP=SHR
+//SEQDD DD DSN=U0210.SEQDAT.ZBANK(0),DISP=SHR
+//VALRPT DD SYSOUT=A
+//*
+//* CTLOUT CARRIES THE PRE-REPRO RECORD-COUNT/BALANCE CONTROL TOTAL
+//* FORWARD TO THE CHKCTL STEP BELOW.
+//*
+//CTLOUT DD DSN=&&CTLTOT,DISP=(NEW,PASS,DELETE),
+//    SPACE=(TRK,(1,1)),RECFM=FB,LRECL=20
+//*
+//* DEFCLS ONLY RUNS IF VALIDATE ENDED WITH RETURN-CODE 0 -
+//* ZVALID SETS RETURN-CODE 8 WHEN IT REJECTS ANY RECORD.
+//*
+//DEFCLS EXEC PGM=IDCAMS,REGION=4096K,
+//    COND=((0,NE,BACKUP),(0,NE,VALIDATE))
+//SEQDD DD DSN=U0210.SEQDAT.ZBANK(0),DISP=SHR
+//VSAMDD DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//SYSPRINT DD SYSOUT=A
+//SYSIN DD *
+  REPRO INFILE(SEQDD) -
+        OUTFILE(VSAMDD)
+/*
+//*
+//* CONFIRM THE REPRO MOVED EVERYTHING THE EXTRACT HAD BY COMPARING
+//* ZVALID'S PRE-REPRO CONTROL TOTAL TO WHAT IS NOW IN VSAM.ZBANK.
+//*
+//CHKCTL EXEC PGM=ZCTLCHK,REGION=4096K,
+//    COND=((0,NE,BACKUP),(0,NE,VALIDATE),(0,NE,DEFCLS))
+//STEPLIB DD DSN=U0210.LOAD,DISP=SHR
+//CTLIN DD DSN=&&CTLTOT,DISP=(OLD,DELETE,DELETE)
+//VSAMZBNK DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//CTLRPT DD SYSOUT=A
\ No newline at end of file
