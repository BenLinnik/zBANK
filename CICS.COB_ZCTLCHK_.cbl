@@ -0,0 +1,107 @@
+      *
+      * ZCTLCHK - CONFIRMS THE RECORD-COUNT/BALANCE CONTROL TOTAL
+      * ZVALID WROTE TO CTLOUT BEFORE THE REPRO AGAINST WHAT IS
+      * ACTUALLY SITTING IN VSAM.ZBANK AFTER THE REPRO. A MISMATCH
+      * MEANS THE REPRO DROPPED OR DUPLICATED RECORDS AND SETS A
+      * NON-ZERO RETURN-CODE SO THE NIGHTLY RUN STOPS HERE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZCTLCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLIN ASSIGN TO CTLIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT VSAMZBNK ASSIGN TO VSAMZBNK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-ACCNO
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT CTLRPT ASSIGN TO CTLRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLIN RECORDING MODE F.
+       01  WS-CTL-REC.
+           05  CTL-RECORD-COUNT PIC 9(8).
+           05  CTL-TOTAL-BALANCE PIC S9(12).
+       FD  VSAMZBNK.
+       01  WS-FILE-REC.
+           COPY ACCTREC.
+       FD  CTLRPT RECORDING MODE F.
+       01  WS-RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-VSAM-STATUS PIC XX.
+       01  WS-EOF-VSAM PIC X VALUE 'N'.
+       01  WS-PRE-RECORD-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-PRE-TOTAL-BALANCE PIC S9(12) VALUE ZEROS.
+       01  WS-ACT-RECORD-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACT-TOTAL-BALANCE PIC S9(12) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-VSAM-TOTALS
+           PERFORM 3000-COMPARE-TOTALS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CTLIN
+           OPEN INPUT VSAMZBNK
+           OPEN OUTPUT CTLRPT
+           MOVE "ZCTLCHK - POST-REPRO CONTROL TOTAL CHECK" TO
+               WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           READ CTLIN
+               AT END
+                   MOVE ZEROS TO WS-PRE-RECORD-COUNT
+                   MOVE ZEROS TO WS-PRE-TOTAL-BALANCE
+               NOT AT END
+                   MOVE CTL-RECORD-COUNT TO WS-PRE-RECORD-COUNT
+                   MOVE CTL-TOTAL-BALANCE TO WS-PRE-TOTAL-BALANCE
+           END-READ.
+
+       2000-LOAD-VSAM-TOTALS.
+           PERFORM UNTIL WS-EOF-VSAM = 'Y'
+               READ VSAMZBNK NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-VSAM
+                   NOT AT END
+                       ADD 1 TO WS-ACT-RECORD-COUNT
+                       ADD WS-BALANCE TO WS-ACT-TOTAL-BALANCE
+               END-READ
+           END-PERFORM.
+
+       3000-COMPARE-TOTALS.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "PRE-REPRO  RECORDS=" WS-PRE-RECORD-COUNT
+               " BALANCE=" WS-PRE-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "POST-REPRO RECORDS=" WS-ACT-RECORD-COUNT
+               " BALANCE=" WS-ACT-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           IF WS-PRE-RECORD-COUNT = WS-ACT-RECORD-COUNT AND
+                   WS-PRE-TOTAL-BALANCE = WS-ACT-TOTAL-BALANCE
+               MOVE "CONTROL TOTALS MATCH - REPRO OK" TO WS-RPT-LINE
+               WRITE WS-RPT-LINE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE "*** CONTROL TOTALS DO NOT MATCH - REPRO FAILED"
+                   TO WS-RPT-LINE
+               WRITE WS-RPT-LINE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE CTLIN
+           CLOSE VSAMZBNK
+           CLOSE CTLRPT.
