@@ -0,0 +1,15 @@
+//ZBNKAIX JOB CLASS=A,MSGCLASS=X
+//*
+//* ONE-TIME BUILD OF THE NAME-LOOKUP ALTERNATE INDEX DEFINED IN
+//* CICS.JCL_VSAMSET_.cbl, FOR WHEN U0210.VSAM.ZBANK ALREADY HELD
+//* DATA AT THE TIME THE AIX WAS DEFINED. NOT NEEDED AGAIN AFTER
+//* THIS - THE AIX'S UPGRADE ATTRIBUTE KEEPS IT CURRENT FROM HERE
+//* ON, BOTH ONLINE (ZBANK) AND VIA THE NIGHTLY REPRO (COPY2VSM).
+//*
+//STEP1 EXEC PGM=IDCAMS,REGION=4096K
+//SYSPRINT DD SYSOUT=A
+//INDD DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//OUTDD DD DSN=U0210.VSAM.ZBANK.NAMEAIX,DISP=SHR
+//SYSIN DD *
+  BLDINDEX INFILE(INDD) OUTFILE(OUTDD)
+/*
