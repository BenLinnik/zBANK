@@ -3,139 +3,1039 @@
       *                                                                
        PROGRAM-ID. ZBANK.                                              
        DATA DIVISION.                                                  
-       WORKING-STORAGE SECTION.                                        
-       COPY ZBNKSET.                                                   
-       77 WS-REC-LEN PIC S9(4) COMP.                                   
-       77 WS-FILE-NAME PIC X(8) VALUE 'VSAMZBNK'.                      
-       77 WS-RESP-CODE PIC 9(8).                                       
-       01 WS-FILE-REC.                                                 
-         05 WS-ACCNO PIC 9(10).                                        
-         05 WS-PIN PIC 9(10).                                          
-         05 WS-BALANCE PIC 9(10).                                      
-       01  ACCNO PIC 9(10).                                            
-       01  PIN PIC 9(10).                                              
-       01  EXIT-CONDITION PIC 9 VALUE 0.                               
-       01  SCREEN-STATE PIC 9 VALUE 0.                                 
-       01  ACTION PIC X.                                               
-       01  AMOUNT PIC 9(10).                                           
-       01  BALANCE PIC 9(10).                                          
-       01  INFO PIC X(50) VALUE "PLEASE LOG IN!".                      
-       PROCEDURE DIVISION.                                             
-           PERFORM WITH TEST BEFORE UNTIL EXIT-CONDITION = 1           
+       WORKING-STORAGE SECTION.
+       COPY ZBNKSET.
+      * CICS-SUPPLIED AID-KEY CONSTANTS (DFHCLEAR, DFHPF3, ...), USED
+      * BELOW TO LET CLEAR/PF3 CANCEL OUT OF ANY SCREEN.
+       COPY DFHAID.
+       01 WS-JRNL-REC.
+         COPY JRNLREC.
+       77 WS-REC-LEN PIC S9(4) COMP.
+       77 WS-FILE-NAME PIC X(8) VALUE 'VSAMZBNK'.
+       77 WS-RESP-CODE PIC 9(8).
+       77 WS-JRNL-FILE-NAME PIC X(8) VALUE 'JRNLZBNK'.
+       77 WS-JRNL-REC-LEN PIC S9(4) COMP VALUE 56.
+       77 WS-JRNL-RESP PIC 9(8).
+       77 WS-ABSTIME PIC S9(15) COMP-3.
+      * DFHRESP(ATNI) - TERMINAL'S TIME-OUT INTERVAL (TTI, SET VIA
+      * RDO ON THE TERMINAL/TYPETERM) EXPIRED WAITING ON A RECEIVE.
+       77 WS-ATNI-RESP PIC 9(8) VALUE 51.
+      * PER-ACCOUNT-TYPE MINIMUM BALANCE ENFORCED ON WITHDRAWALS AND
+      * TRANSFERS OUT. "S" (SAVINGS) MAY NEVER DROP BELOW 100 AND
+      * CANNOT OVERDRAW; "C" (CHECKING) MAY DRAW DOWN TO MINUS THE
+      * ACCOUNT'S APPROVED WS-OVERDRAFT-LIMIT.
+       77 WS-MIN-BALANCE PIC S9(10).
+       77 WS-AVAILABLE PIC S9(11).
+      * MINI-STATEMENT BROWSE OF JRNLZBNK (ESDS) BY RBA, FILTERED TO
+      * THE LOGGED-IN ACCOUNT, KEEPING ONLY THE LAST 5 ENTRIES FOUND.
+       77 WS-RBA PIC S9(8) COMP VALUE ZEROS.
+       77 WS-JRNL-BR-RESP PIC 9(8).
+       77 WS-JRNL-EOF PIC X VALUE 'N'.
+       01 WS-MSTMT-COUNT PIC 9 VALUE ZEROS.
+       01 WS-MSTMT-TABLE.
+         05 WS-MSTMT-ENTRY OCCURS 5 TIMES INDEXED BY WS-MSTMT-IX.
+           10 WS-MSTMT-ACTION PIC X(2).
+           10 WS-MSTMT-AMOUNT PIC 9(10).
+           10 WS-MSTMT-AFTER PIC S9(10).
+           10 WS-MSTMT-DATE PIC X(8).
+           10 WS-MSTMT-TIME PIC X(6).
+       01 WS-FILE-REC.
+         COPY ACCTREC.
+       01 WS-XFER-REC.
+         COPY ACCTREC REPLACING ==WS-ACCNO== BY ==WS-XFER-ACCNO==
+                                ==WS-PIN== BY ==WS-XFER-PIN==
+                                ==WS-BALANCE== BY ==WS-XFER-BALANCE==
+                                ==WS-FAILED-ATTEMPTS== BY
+                                   ==WS-XFER-FAILED-ATTEMPTS==
+                                ==WS-ACCOUNT-TYPE== BY
+                                   ==WS-XFER-ACCOUNT-TYPE==
+                                ==WS-OVERDRAFT-LIMIT== BY
+                                   ==WS-XFER-OVERDRAFT-LIMIT==
+                                ==WS-CUST-NAME== BY
+                                   ==WS-XFER-CUST-NAME==
+                                ==WS-CUST-NO== BY ==WS-XFER-CUST-NO==.
+      * NAME-BASED ACCOUNT LOOKUP VIA THE VSAM.ZBANK.NAMEPATH
+      * ALTERNATE-INDEX PATH (NONUNIQUEKEY - RETURNS THE FIRST MATCH).
+       77 WS-NAME-FILE-NAME PIC X(8) VALUE 'ZBANKNM'.
+       77 WS-NAME-RESP PIC 9(8).
+       01 WS-SEARCH-NAME PIC X(20).
+      * PIN-CHANGE WORKING FIELDS.
+       01 WS-OLD-PIN PIC 9(4).
+       01 WS-NEW-PIN PIC 9(4).
+       01 WS-CONFIRM-PIN PIC 9(4).
+      * VSAM.ZCUST (CUSTREC.cpy) - ONE ROW PER CUSTOMER. LOOKED UP/
+      * CREATED DURING REGISTRATION SO MULTIPLE ACCOUNTS CAN SHARE THE
+      * SAME WS-CUST-NO - SEE SCREEN-STATE=6 (ACCOUNT SELECT).
+       77 WS-CUST-FILE-NAME PIC X(8) VALUE 'VSAMCUST'.
+       77 WS-CUST-REC-LEN PIC S9(4) COMP VALUE 30.
+       77 WS-CUST-RESP PIC 9(8).
+       01 WS-CUST-REC.
+         COPY CUSTREC.
+       01 WS-REG-CUST-NO PIC 9(10).
+      * PROOF-OF-OWNERSHIP CHECK WHEN REGISTRATION LINKS A NEW
+      * ACCOUNT TO AN EXISTING CUSTOMER NUMBER - SEE SCREEN-STATE=2.
+       77 WS-REG-BR-KEY PIC 9(10) VALUE ZEROS.
+       77 WS-REG-BR-RESP PIC 9(8).
+       77 WS-REG-BR-EOF PIC X VALUE 'N'.
+       77 WS-REG-LINK-SW PIC X VALUE 'N'.
+       77 WS-REG-AUTH-SW PIC X VALUE 'Y'.
+      * A SEPARATE IN-MEMORY COPY OF THE ACCOUNT LAYOUT FOR BROWSING
+      * VSAM.ZBANK WITHOUT DISTURBING THE LOGGED-IN ACCOUNT HELD IN
+      * WS-FILE-REC (SAME COPY ... REPLACING APPROACH AS WS-XFER-REC).
+       01 WS-BROWSE-REC.
+         COPY ACCTREC REPLACING ==WS-ACCNO== BY ==WS-BR-ACCNO==
+                                ==WS-PIN== BY ==WS-BR-PIN==
+                                ==WS-BALANCE== BY ==WS-BR-BALANCE==
+                                ==WS-FAILED-ATTEMPTS== BY
+                                   ==WS-BR-FAILED-ATTEMPTS==
+                                ==WS-ACCOUNT-TYPE== BY
+                                   ==WS-BR-ACCOUNT-TYPE==
+                                ==WS-OVERDRAFT-LIMIT== BY
+                                   ==WS-BR-OVERDRAFT-LIMIT==
+                                ==WS-CUST-NAME== BY
+                                   ==WS-BR-CUST-NAME==
+                                ==WS-CUST-NO== BY ==WS-BR-CUST-NO==.
+       77 WS-ACCSEL-KEY PIC 9(10) VALUE ZEROS.
+       77 WS-ACCSEL-BR-RESP PIC 9(8).
+       77 WS-ACCSEL-EOF PIC X VALUE 'N'.
+       01 WS-ACCSEL-COUNT PIC 9 VALUE ZEROS.
+       01 WS-ACCSEL-TABLE.
+         05 WS-ACCSEL-ENTRY OCCURS 5 TIMES INDEXED BY WS-ACCSEL-IX.
+           10 WS-ACCSEL-ACCNO PIC 9(10).
+           10 WS-ACCSEL-TYPE PIC X(1).
+           10 WS-ACCSEL-BALANCE PIC S9(10).
+       01 WS-ACCSEL-TARGET PIC 9(10).
+       01 WS-ACCSEL-FOUND-SW PIC X VALUE 'N'.
+       01  ACCNO PIC 9(10).
+       01  PIN PIC 9(4).
+       01  EXIT-CONDITION PIC 9 VALUE 0.
+       01  SCREEN-STATE PIC 9 VALUE 0.
+       01  ACTION PIC X.
+       01  AMOUNT PIC 9(10).
+       01  BALANCE PIC S9(10).
+      * NUMERIC-EDITED INTERMEDIATE FIELDS USED WHENEVER A SIGNED
+      * BALANCE/BEFORE/AFTER AMOUNT IS DISPLAYED OR STRUNG INTO AN
+      * ALPHANUMERIC FIELD - A DIRECT MOVE OR STRING OF A PIC S9(10)
+      * DISPLAY ITEM LOSES THE SIGN (MOVE) OR OVERPUNCHES THE LAST
+      * DIGIT (STRING), SO OVERDRAWN/OVERDRAFT BALANCES MUST GO
+      * THROUGH ONE OF THESE FIRST.
+       01  WS-BALANCE-ED PIC -(9)9.
+       01  WS-MSTMT-AFTER-ED PIC -(9)9.
+       01  WS-ACCSEL-BALANCE-ED PIC -(9)9.
+       01  INFO PIC X(50) VALUE "PLEASE LOG IN!".
+       PROCEDURE DIVISION.
+           EXEC CICS HANDLE ABEND
+               LABEL(9100-TIMEOUT-ABEND)
+           END-EXEC
+           PERFORM WITH TEST BEFORE UNTIL EXIT-CONDITION = 1
              IF SCREEN-STATE = 0                                       
                MOVE LOW-VALUES TO ZLOGINO                              
                MOVE INFO TO LOGINFOO                                   
                EXEC CICS SEND MAP('ZLOGIN') MAPSET('ZBNKSET')          
                  ERASE                                                 
                END-EXEC                                                
-               EXEC CICS RECEIVE MAP('ZLOGIN') MAPSET('ZBNKSET')       
-                 INTO(ZLOGINI)                                         
-               END-EXEC                                                
-               MOVE LOGACCI TO ACCNO                                   
-               MOVE LOGPINI TO PIN                                     
-               MOVE 30 TO WS-REC-LEN                                   
-               MOVE LOGACCI TO WS-ACCNO                                
-               EXEC CICS UNLOCK DATASET(WS-FILE-NAME)                   
-               END-EXEC                                                 
-               EXEC CICS READ DATASET(WS-FILE-NAME)                     
-                         INTO (WS-FILE-REC)                             
-                         RIDFLD(WS-ACCNO)                               
-                         LENGTH(WS-REC-LEN)                             
-                         UPDATE                                         
-                         RESP(WS-RESP-CODE)                             
-               END-EXEC                                                 
-               IF  WS-RESP-CODE NOT = ZEROS                             
-                 MOVE WS-RESP-CODE TO INFO                              
-               ELSE                                                     
-                 IF PIN = WS-PIN                                        
-                   MOVE 1 TO SCREEN-STATE                               
-                   MOVE "WELCOME!" TO INFO                              
-                   MOVE WS-BALANCE TO BALANCE                           
-                 ELSE                                                   
-                   MOVE "WRONG PIN OR ACCOUNT!" TO INFO                 
-                 END-IF                                                 
-               END-IF                                                   
-               MOVE LOGACTI TO ACTION                                   
-               IF ACTION = "Q"                                          
-                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)                 
-                 END-EXEC                                               
-                 MOVE 1 TO EXIT-CONDITION                               
-               END-IF                                                   
-               IF ACTION = "R"                                          
-                 MOVE 2 TO SCREEN-STATE                                 
-                 MOVE "PLEASE REGISTER!" TO INFO                        
-               END-IF                                                   
-               EXEC CICS SEND MAP('ZLOGIN') MAPSET('ZBNKSET') DATAONLY  
+               EXEC CICS RECEIVE MAP('ZLOGIN') MAPSET('ZBNKSET')
+                 INTO(ZLOGINI)
+                 RESP(WS-RESP-CODE)
+               END-EXEC
+               IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE "PLEASE LOG IN!" TO INFO
+               ELSE
+               IF WS-RESP-CODE = WS-ATNI-RESP
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!" TO INFO
+               ELSE
+               MOVE LOGACCI TO ACCNO
+               MOVE LOGPINI TO PIN
+               MOVE 66 TO WS-REC-LEN
+               MOVE LOGACCI TO WS-ACCNO
+               EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+               END-EXEC
+               EXEC CICS READ DATASET(WS-FILE-NAME)
+                         INTO (WS-FILE-REC)
+                         RIDFLD(WS-ACCNO)
+                         LENGTH(WS-REC-LEN)
+                         UPDATE
+                         RESP(WS-RESP-CODE)
+               END-EXEC
+               IF  WS-RESP-CODE NOT = ZEROS
+                 MOVE WS-RESP-CODE TO INFO
+               ELSE
+                 IF WS-FAILED-ATTEMPTS >= 3
+                   MOVE "ACCOUNT LOCKED - SEE THE BRANCH!" TO INFO
+                 ELSE
+                   IF PIN = WS-PIN
+                     MOVE ZEROS TO WS-FAILED-ATTEMPTS
+                     EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                       FROM (WS-FILE-REC)
+                       LENGTH(WS-REC-LEN)
+                       RESP(WS-RESP-CODE)
+                     END-EXEC
+                     MOVE 1 TO SCREEN-STATE
+                     MOVE "WELCOME!" TO INFO
+                     MOVE WS-BALANCE TO BALANCE
+                   ELSE
+                     ADD 1 TO WS-FAILED-ATTEMPTS
+                     EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                       FROM (WS-FILE-REC)
+                       LENGTH(WS-REC-LEN)
+                       RESP(WS-RESP-CODE)
+                     END-EXEC
+                     IF WS-FAILED-ATTEMPTS >= 3
+                       MOVE "WRONG PIN - ACCOUNT NOW LOCKED!" TO INFO
+                     ELSE
+                       MOVE "WRONG PIN OR ACCOUNT!" TO INFO
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+               MOVE LOGACTI TO ACTION
+               IF ACTION = "Q"
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 1 TO EXIT-CONDITION
+               END-IF
+               IF ACTION = "R"
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 2 TO SCREEN-STATE
+                 MOVE "PLEASE REGISTER!" TO INFO
+               END-IF
+               IF ACTION = "F"
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 4 TO SCREEN-STATE
+                 MOVE "ENTER A NAME TO SEARCH FOR AN ACCOUNT" TO INFO
+               END-IF
+               END-IF
+               END-IF
+               EXEC CICS SEND MAP('ZLOGIN') MAPSET('ZBNKSET') DATAONLY
                  FROM(ZLOGINO)                                          
                END-EXEC                                                 
              END-IF                                                     
              IF SCREEN-STATE = 1                                        
                MOVE LOW-VALUES TO ZHOMEO                                
-               MOVE BALANCE TO BALANCEO                                 
+               MOVE BALANCE TO WS-BALANCE-ED
+               MOVE WS-BALANCE-ED TO BALANCEO
                MOVE INFO TO HOMINFOO                                   
                EXEC CICS SEND MAP('ZHOME') MAPSET('ZBNKSET')           
                  ERASE                                                 
                END-EXEC                                                
-               EXEC CICS RECEIVE MAP('ZHOME') MAPSET('ZBNKSET')        
-                 INTO(ZHOMEI)                                          
-               END-EXEC                                                
-               MOVE HOMACTI TO ACTION                                  
-               MOVE AMOUNTI TO AMOUNT                                  
-               IF ACTION = "Q"                                         
+               EXEC CICS RECEIVE MAP('ZHOME') MAPSET('ZBNKSET')
+                 INTO(ZHOMEI)
+                 RESP(WS-RESP-CODE)
+               END-EXEC
+               IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                 MOVE "TRANSACTION CANCELLED!" TO INFO
+               ELSE
+               IF WS-RESP-CODE = WS-ATNI-RESP
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!" TO INFO
+               ELSE
+               MOVE HOMACTI TO ACTION
+               MOVE AMOUNTI TO AMOUNT
+               IF ACTION = "Q"
                  MOVE 0 TO SCREEN-STATE                                
                  MOVE "PLEASE LOG IN!" TO INFO                         
                END-IF                                                  
-               IF ACTION = "D"                                         
-                 ADD AMOUNT TO WS-BALANCE                              
-                 EXEC CICS REWRITE DATASET(WS-FILE-NAME)               
-                   FROM (WS-FILE-REC)                                  
-                   LENGTH(WS-REC-LEN)                                  
-                   RESP(WS-RESP-CODE)                                  
-                 END-EXEC                                              
-                 MOVE WS-RESP-CODE TO INFO                             
-                 IF  WS-RESP-CODE = ZEROS                              
-                   MOVE "MONEY SAFELY DEPOSITED!" TO INFO              
-                   ADD AMOUNT TO BALANCE                               
-                 END-IF                                                
-               END-IF                                                  
-               IF ACTION = "W"                                         
-                 SUBTRACT AMOUNT FROM WS-BALANCE                       
-                 EXEC CICS REWRITE DATASET(WS-FILE-NAME)               
-                   FROM (WS-FILE-REC)                                  
-                   LENGTH(WS-REC-LEN)                                  
-                   RESP(WS-RESP-CODE)                                  
-                 END-EXEC                                              
-                 MOVE WS-RESP-CODE TO INFO                             
-                   MOVE "MONEY SAFELY WITHDRAWN!" TO INFO              
-                   SUBTRACT AMOUNT FROM BALANCE                        
-               END-IF                                                  
-               IF ACTION = "T"                                          
-                 MOVE "TRANSFER TO BE IMPLEMENTED" TO INFO              
-               END-IF                                                   
-               EXEC CICS SEND MAP('ZHOME') MAPSET('ZBNKSET') DATAONLY   
-                 FROM(ZHOMEO)                                           
-               END-EXEC                                                 
-             END-IF                                                     
-             IF SCREEN-STATE = 2                                        
+               IF ACTION = "D"
+                 MOVE 66 TO WS-REC-LEN
+                 EXEC CICS READ DATASET(WS-FILE-NAME)
+                           INTO (WS-FILE-REC)
+                           RIDFLD(WS-ACCNO)
+                           LENGTH(WS-REC-LEN)
+                           UPDATE
+                           RESP(WS-RESP-CODE)
+                 END-EXEC
+                 IF WS-RESP-CODE NOT = ZEROS
+                   MOVE WS-RESP-CODE TO INFO
+                 ELSE
+                 ADD AMOUNT TO WS-BALANCE
+                 EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                   FROM (WS-FILE-REC)
+                   LENGTH(WS-REC-LEN)
+                   RESP(WS-RESP-CODE)
+                 END-EXEC
+                 MOVE WS-RESP-CODE TO INFO
+                 IF  WS-RESP-CODE = ZEROS
+                   MOVE "MONEY SAFELY DEPOSITED!" TO INFO
+                   MOVE WS-ACCNO TO JR-ACCNO
+                   MOVE "DP" TO JR-ACTION
+                   MOVE AMOUNT TO JR-AMOUNT
+                   COMPUTE JR-BEFORE-BAL = WS-BALANCE - AMOUNT
+                   MOVE WS-BALANCE TO JR-AFTER-BAL
+                   EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                   END-EXEC
+                   EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(JR-TS-DATE)
+                     TIME(JR-TS-TIME)
+                   END-EXEC
+                   EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                     FROM (WS-JRNL-REC)
+                     LENGTH(WS-JRNL-REC-LEN)
+                     RESP(WS-JRNL-RESP)
+                   END-EXEC
+                   ADD AMOUNT TO BALANCE
+                 END-IF
+                 END-IF
+               END-IF
+               IF ACTION = "W"
+                 EVALUATE WS-ACCOUNT-TYPE
+                   WHEN "S"
+                     MOVE 100 TO WS-MIN-BALANCE
+                   WHEN OTHER
+                     COMPUTE WS-MIN-BALANCE =
+                         0 - WS-OVERDRAFT-LIMIT
+                 END-EVALUATE
+                 COMPUTE WS-AVAILABLE = WS-BALANCE - WS-MIN-BALANCE
+                 IF AMOUNT > WS-AVAILABLE
+                   MOVE "INSUFFICIENT FUNDS!" TO INFO
+                 ELSE
+                   MOVE 66 TO WS-REC-LEN
+                   EXEC CICS READ DATASET(WS-FILE-NAME)
+                             INTO (WS-FILE-REC)
+                             RIDFLD(WS-ACCNO)
+                             LENGTH(WS-REC-LEN)
+                             UPDATE
+                             RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE NOT = ZEROS
+                     MOVE WS-RESP-CODE TO INFO
+                   ELSE
+                   SUBTRACT AMOUNT FROM WS-BALANCE
+                   EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                     FROM (WS-FILE-REC)
+                     LENGTH(WS-REC-LEN)
+                     RESP(WS-RESP-CODE)
+                   END-EXEC
+                   MOVE WS-RESP-CODE TO INFO
+                   IF WS-RESP-CODE = ZEROS
+                     MOVE "MONEY SAFELY WITHDRAWN!" TO INFO
+                     MOVE WS-ACCNO TO JR-ACCNO
+                     MOVE "WD" TO JR-ACTION
+                     MOVE AMOUNT TO JR-AMOUNT
+                     COMPUTE JR-BEFORE-BAL = WS-BALANCE + AMOUNT
+                     MOVE WS-BALANCE TO JR-AFTER-BAL
+                     EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                     END-EXEC
+                     EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                       YYYYMMDD(JR-TS-DATE)
+                       TIME(JR-TS-TIME)
+                     END-EXEC
+                     EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                       FROM (WS-JRNL-REC)
+                       LENGTH(WS-JRNL-REC-LEN)
+                       RESP(WS-JRNL-RESP)
+                     END-EXEC
+                     SUBTRACT AMOUNT FROM BALANCE
+                   END-IF
+                   END-IF
+                 END-IF
+               END-IF
+               IF ACTION = "T"
+                 MOVE TOACCTI TO WS-XFER-ACCNO
+                 IF WS-XFER-ACCNO = WS-ACCNO
+                   MOVE "CANNOT TRANSFER TO YOUR OWN ACCOUNT!" TO INFO
+                 ELSE
+                 MOVE 66 TO WS-REC-LEN
+                 EXEC CICS READ DATASET(WS-FILE-NAME)
+                           INTO (WS-XFER-REC)
+                           RIDFLD(WS-XFER-ACCNO)
+                           LENGTH(WS-REC-LEN)
+                           UPDATE
+                           RESP(WS-RESP-CODE)
+                 END-EXEC
+                 IF WS-RESP-CODE NOT = ZEROS
+                   MOVE "DESTINATION ACCOUNT NOT FOUND!" TO INFO
+                 ELSE
+                   EVALUATE WS-ACCOUNT-TYPE
+                     WHEN "S"
+                       MOVE 100 TO WS-MIN-BALANCE
+                     WHEN OTHER
+                       COMPUTE WS-MIN-BALANCE =
+                           0 - WS-OVERDRAFT-LIMIT
+                   END-EVALUATE
+                   COMPUTE WS-AVAILABLE = WS-BALANCE - WS-MIN-BALANCE
+                   IF AMOUNT > WS-AVAILABLE
+                     EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                     END-EXEC
+                     MOVE "INSUFFICIENT FUNDS!" TO INFO
+                   ELSE
+                   MOVE 66 TO WS-REC-LEN
+                   EXEC CICS READ DATASET(WS-FILE-NAME)
+                             INTO (WS-FILE-REC)
+                             RIDFLD(WS-ACCNO)
+                             LENGTH(WS-REC-LEN)
+                             UPDATE
+                             RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE NOT = ZEROS
+                     EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                     END-EXEC
+                     MOVE WS-RESP-CODE TO INFO
+                   ELSE
+                   SUBTRACT AMOUNT FROM WS-BALANCE
+                   EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                     FROM (WS-FILE-REC)
+                     LENGTH(WS-REC-LEN)
+                     RESP(WS-RESP-CODE)
+                   END-EXEC
+                   MOVE WS-RESP-CODE TO INFO
+                   IF WS-RESP-CODE = ZEROS
+                     MOVE WS-ACCNO TO JR-ACCNO
+                     MOVE "TD" TO JR-ACTION
+                     MOVE AMOUNT TO JR-AMOUNT
+                     COMPUTE JR-BEFORE-BAL = WS-BALANCE + AMOUNT
+                     MOVE WS-BALANCE TO JR-AFTER-BAL
+                     EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                     END-EXEC
+                     EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                       YYYYMMDD(JR-TS-DATE)
+                       TIME(JR-TS-TIME)
+                     END-EXEC
+                     EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                       FROM (WS-JRNL-REC)
+                       LENGTH(WS-JRNL-REC-LEN)
+                       RESP(WS-JRNL-RESP)
+                     END-EXEC
+                     ADD AMOUNT TO WS-XFER-BALANCE
+                     EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                       FROM (WS-XFER-REC)
+                       LENGTH(WS-REC-LEN)
+                       RESP(WS-RESP-CODE)
+                     END-EXEC
+                     MOVE WS-RESP-CODE TO INFO
+                     IF WS-RESP-CODE = ZEROS
+                       MOVE "TRANSFER COMPLETE!" TO INFO
+                       MOVE WS-XFER-ACCNO TO JR-ACCNO
+                       MOVE "TC" TO JR-ACTION
+                       MOVE AMOUNT TO JR-AMOUNT
+                       COMPUTE JR-BEFORE-BAL = WS-XFER-BALANCE - AMOUNT
+                       MOVE WS-XFER-BALANCE TO JR-AFTER-BAL
+                       EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                       END-EXEC
+                       EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                         YYYYMMDD(JR-TS-DATE)
+                         TIME(JR-TS-TIME)
+                       END-EXEC
+                       EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                         FROM (WS-JRNL-REC)
+                         LENGTH(WS-JRNL-REC-LEN)
+                         RESP(WS-JRNL-RESP)
+                       END-EXEC
+                       SUBTRACT AMOUNT FROM BALANCE
+                     ELSE
+                       MOVE WS-RESP-CODE TO INFO
+                       MOVE 66 TO WS-REC-LEN
+                       EXEC CICS READ DATASET(WS-FILE-NAME)
+                                 INTO (WS-FILE-REC)
+                                 RIDFLD(WS-ACCNO)
+                                 LENGTH(WS-REC-LEN)
+                                 UPDATE
+                                 RESP(WS-RESP-CODE)
+                       END-EXEC
+                       IF WS-RESP-CODE = ZEROS
+                         ADD AMOUNT TO WS-BALANCE
+                         EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                           FROM (WS-FILE-REC)
+                           LENGTH(WS-REC-LEN)
+                           RESP(WS-RESP-CODE)
+                         END-EXEC
+                       END-IF
+                       IF WS-RESP-CODE = ZEROS
+                         MOVE WS-ACCNO TO JR-ACCNO
+                         MOVE "TR" TO JR-ACTION
+                         MOVE AMOUNT TO JR-AMOUNT
+                         COMPUTE JR-BEFORE-BAL = WS-BALANCE - AMOUNT
+                         MOVE WS-BALANCE TO JR-AFTER-BAL
+                         EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                         END-EXEC
+                         EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                           YYYYMMDD(JR-TS-DATE)
+                           TIME(JR-TS-TIME)
+                         END-EXEC
+                         EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                           FROM (WS-JRNL-REC)
+                           LENGTH(WS-JRNL-REC-LEN)
+                           RESP(WS-JRNL-RESP)
+                         END-EXEC
+                         MOVE "TRANSFER FAILED - AMOUNT RETURNED!"
+                             TO INFO
+                       ELSE
+                         MOVE "REVERSAL FAILED - CALL BRANCH!" TO INFO
+                       END-IF
+                     END-IF
+                   END-IF
+                   END-IF
+                 END-IF
+                 END-IF
+               END-IF
+               END-IF
+               IF ACTION = "S"
+                 MOVE 3 TO SCREEN-STATE
+                 MOVE "MINI-STATEMENT - LAST 5 TRANSACTIONS" TO INFO
+               END-IF
+               IF ACTION = "P"
+                 MOVE 5 TO SCREEN-STATE
+                 MOVE "ENTER YOUR CURRENT PIN AND A NEW PIN" TO INFO
+               END-IF
+               IF ACTION = "O"
+                 MOVE 6 TO SCREEN-STATE
+                 MOVE "YOUR OTHER ACCOUNTS" TO INFO
+               END-IF
+               END-IF
+               END-IF
+               EXEC CICS SEND MAP('ZHOME') MAPSET('ZBNKSET') DATAONLY
+                 FROM(ZHOMEO)
+               END-EXEC
+             END-IF
+             IF SCREEN-STATE = 3
+                 MOVE ZEROS TO WS-MSTMT-COUNT
+                 MOVE ZEROS TO WS-RBA
+                 MOVE 'N' TO WS-JRNL-EOF
+                 EXEC CICS STARTBR DATASET(WS-JRNL-FILE-NAME)
+                   RBA(WS-RBA)
+                   RESP(WS-JRNL-BR-RESP)
+                 END-EXEC
+                 IF WS-JRNL-BR-RESP = ZEROS
+                   PERFORM UNTIL WS-JRNL-EOF = 'Y'
+                     EXEC CICS READNEXT DATASET(WS-JRNL-FILE-NAME)
+                       INTO (WS-JRNL-REC)
+                       RBA(WS-RBA)
+                       LENGTH(WS-JRNL-REC-LEN)
+                       RESP(WS-JRNL-BR-RESP)
+                     END-EXEC
+                     IF WS-JRNL-BR-RESP NOT = ZEROS
+                       MOVE 'Y' TO WS-JRNL-EOF
+                     ELSE
+                       IF JR-ACCNO = WS-ACCNO
+                         IF WS-MSTMT-COUNT < 5
+                           ADD 1 TO WS-MSTMT-COUNT
+                           SET WS-MSTMT-IX TO WS-MSTMT-COUNT
+                         ELSE
+                           PERFORM VARYING WS-MSTMT-IX FROM 1 BY 1
+                                   UNTIL WS-MSTMT-IX > 4
+                             MOVE WS-MSTMT-ENTRY(WS-MSTMT-IX + 1)
+                                 TO WS-MSTMT-ENTRY(WS-MSTMT-IX)
+                           END-PERFORM
+                           SET WS-MSTMT-IX TO 5
+                         END-IF
+                         MOVE JR-ACTION TO WS-MSTMT-ACTION(WS-MSTMT-IX)
+                         MOVE JR-AMOUNT TO WS-MSTMT-AMOUNT(WS-MSTMT-IX)
+                         MOVE JR-AFTER-BAL TO
+                             WS-MSTMT-AFTER(WS-MSTMT-IX)
+                         MOVE JR-TS-DATE TO WS-MSTMT-DATE(WS-MSTMT-IX)
+                         MOVE JR-TS-TIME TO WS-MSTMT-TIME(WS-MSTMT-IX)
+                       END-IF
+                     END-IF
+                   END-PERFORM
+                   EXEC CICS ENDBR DATASET(WS-JRNL-FILE-NAME)
+                   END-EXEC
+                 END-IF
+                 MOVE LOW-VALUES TO ZMSTMTO
+                 MOVE INFO TO MSTINFOO
+                 MOVE SPACES TO MSTLIN1O
+                 MOVE SPACES TO MSTLIN2O
+                 MOVE SPACES TO MSTLIN3O
+                 MOVE SPACES TO MSTLIN4O
+                 MOVE SPACES TO MSTLIN5O
+                 IF WS-MSTMT-COUNT = ZEROS
+                   MOVE "NO TRANSACTIONS ON THE JOURNAL" TO MSTLIN1O
+                 ELSE
+                   IF WS-MSTMT-COUNT >= 1
+                     MOVE WS-MSTMT-AFTER(1) TO WS-MSTMT-AFTER-ED
+                     STRING WS-MSTMT-DATE(1) " " WS-MSTMT-TIME(1) " "
+                         WS-MSTMT-ACTION(1) " AMT=" WS-MSTMT-AMOUNT(1)
+                         " BAL=" WS-MSTMT-AFTER-ED
+                         DELIMITED BY SIZE INTO MSTLIN1O
+                   END-IF
+                   IF WS-MSTMT-COUNT >= 2
+                     MOVE WS-MSTMT-AFTER(2) TO WS-MSTMT-AFTER-ED
+                     STRING WS-MSTMT-DATE(2) " " WS-MSTMT-TIME(2) " "
+                         WS-MSTMT-ACTION(2) " AMT=" WS-MSTMT-AMOUNT(2)
+                         " BAL=" WS-MSTMT-AFTER-ED
+                         DELIMITED BY SIZE INTO MSTLIN2O
+                   END-IF
+                   IF WS-MSTMT-COUNT >= 3
+                     MOVE WS-MSTMT-AFTER(3) TO WS-MSTMT-AFTER-ED
+                     STRING WS-MSTMT-DATE(3) " " WS-MSTMT-TIME(3) " "
+                         WS-MSTMT-ACTION(3) " AMT=" WS-MSTMT-AMOUNT(3)
+                         " BAL=" WS-MSTMT-AFTER-ED
+                         DELIMITED BY SIZE INTO MSTLIN3O
+                   END-IF
+                   IF WS-MSTMT-COUNT >= 4
+                     MOVE WS-MSTMT-AFTER(4) TO WS-MSTMT-AFTER-ED
+                     STRING WS-MSTMT-DATE(4) " " WS-MSTMT-TIME(4) " "
+                         WS-MSTMT-ACTION(4) " AMT=" WS-MSTMT-AMOUNT(4)
+                         " BAL=" WS-MSTMT-AFTER-ED
+                         DELIMITED BY SIZE INTO MSTLIN4O
+                   END-IF
+                   IF WS-MSTMT-COUNT >= 5
+                     MOVE WS-MSTMT-AFTER(5) TO WS-MSTMT-AFTER-ED
+                     STRING WS-MSTMT-DATE(5) " " WS-MSTMT-TIME(5) " "
+                         WS-MSTMT-ACTION(5) " AMT=" WS-MSTMT-AMOUNT(5)
+                         " BAL=" WS-MSTMT-AFTER-ED
+                         DELIMITED BY SIZE INTO MSTLIN5O
+                   END-IF
+                 END-IF
+                 EXEC CICS SEND MAP('ZMSTMT') MAPSET('ZBNKSET')
+                   ERASE
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('ZMSTMT') MAPSET('ZBNKSET')
+                   INTO(ZMSTMTI)
+                   RESP(WS-RESP-CODE)
+                 END-EXEC
+                 IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                   MOVE 1 TO SCREEN-STATE
+                   MOVE "WELCOME!" TO INFO
+                 ELSE
+                 IF WS-RESP-CODE = WS-ATNI-RESP
+                   EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                   END-EXEC
+                   MOVE 0 TO SCREEN-STATE
+                   MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!"
+                       TO INFO
+                 ELSE
+                   MOVE MSTACTI TO ACTION
+                   IF ACTION = "Q"
+                     MOVE 1 TO SCREEN-STATE
+                     MOVE "WELCOME!" TO INFO
+                   END-IF
+                 END-IF
+                 END-IF
+             END-IF
+             IF SCREEN-STATE = 2
                MOVE LOW-VALUES TO ZRGSTRO                               
                MOVE INFO TO REGINFOO                                    
                EXEC CICS SEND MAP('ZRGSTR') MAPSET('ZBNKSET')           
                  ERASE                                                  
                END-EXEC                                                 
-               EXEC CICS RECEIVE MAP('ZRGSTR') MAPSET('ZBNKSET')        
-                 INTO(ZRGSTRI)                                          
-               END-EXEC                                                 
-               MOVE REGACTI TO ACTION                                   
-               IF ACTION = "Q"                                          
-                 MOVE 0 TO SCREEN-STATE                                 
-                 MOVE "PLEASE LOG IN!" TO INFO                          
-               END-IF                                                   
-               EXEC CICS SEND MAP('ZRGSTR') MAPSET('ZBNKSET') DATAONLY  
-                 FROM(ZRGSTRO)                                          
-               END-EXEC                                                 
-             END-IF                                                     
-           END-PERFORM.                                                 
-           EXEC CICS SEND MAP('ZLOGIN') MAPSET('ZBNKSET') DATAONLY      
-             ERASE                                                      
-           END-EXEC                                                     
-           EXEC CICS RETURN END-EXEC.                                   
\ No newline at end of file
+               EXEC CICS RECEIVE MAP('ZRGSTR') MAPSET('ZBNKSET')
+                 INTO(ZRGSTRI)
+                 RESP(WS-RESP-CODE)
+               END-EXEC
+               IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "PLEASE LOG IN!" TO INFO
+               ELSE
+               IF WS-RESP-CODE = WS-ATNI-RESP
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!" TO INFO
+               ELSE
+               MOVE REGACTI TO ACTION
+               IF ACTION = "Q"
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "PLEASE LOG IN!" TO INFO
+               ELSE
+               IF REGTYPEI NOT = "C" AND REGTYPEI NOT = "S"
+                 MOVE "INVALID ACCOUNT TYPE - USE C OR S!" TO INFO
+               ELSE
+                 MOVE REGACCI TO WS-ACCNO
+                 MOVE REGPINI TO WS-PIN
+                 MOVE ZEROS TO WS-BALANCE
+                 MOVE 66 TO WS-REC-LEN
+                 EXEC CICS READ DATASET(WS-FILE-NAME)
+                           INTO (WS-FILE-REC)
+                           RIDFLD(WS-ACCNO)
+                           LENGTH(WS-REC-LEN)
+                           RESP(WS-RESP-CODE)
+                 END-EXEC
+                 IF WS-RESP-CODE = ZEROS
+                   MOVE "ACCOUNT ALREADY EXISTS!" TO INFO
+                 ELSE
+                   MOVE REGACCI TO WS-ACCNO
+                   MOVE REGPINI TO WS-PIN
+                   MOVE ZEROS TO WS-BALANCE
+                   MOVE ZEROS TO WS-FAILED-ATTEMPTS
+                   MOVE REGTYPEI TO WS-ACCOUNT-TYPE
+                   MOVE ZEROS TO WS-OVERDRAFT-LIMIT
+                   MOVE REGNAMEI TO WS-CUST-NAME
+                   MOVE REGCUSTI TO WS-CUST-NO
+                   MOVE REGCUSTI TO WS-REG-CUST-NO
+                   MOVE 30 TO WS-CUST-REC-LEN
+                   EXEC CICS READ DATASET(WS-CUST-FILE-NAME)
+                             INTO (WS-CUST-REC)
+                             RIDFLD(WS-REG-CUST-NO)
+                             LENGTH(WS-CUST-REC-LEN)
+                             RESP(WS-CUST-RESP)
+                   END-EXEC
+                   MOVE 'Y' TO WS-REG-AUTH-SW
+                   IF WS-CUST-RESP = ZEROS
+      * CUSTOMER NUMBER ALREADY BELONGS TO SOMEONE - THIS IS THE
+      * PUBLIC, UNAUTHENTICATED REGISTER SCREEN, SO LINKING A NEW
+      * ACCOUNT TO THAT CUSTOMER NUMBER WITHOUT PROOF OF OWNERSHIP
+      * WOULD LET ANYONE WHO KNOWS IT SELF-REGISTER A THROWAWAY
+      * ACCOUNT AND THEN REACH EVERY ACCOUNT THAT CUSTOMER OWNS VIA
+      * THE "OTHER ACCOUNTS" SWITCH (SCREEN-STATE=6). REQUIRE THE
+      * PIN OF ANY ONE ACCOUNT ALREADY LINKED TO THAT CUSTOMER
+      * NUMBER, FOUND VIA THE SAME BROWSE IDIOM SCREEN-STATE=6 USES.
+                     MOVE 'N' TO WS-REG-LINK-SW
+                     MOVE ZEROS TO WS-REG-BR-KEY
+                     MOVE 'N' TO WS-REG-BR-EOF
+                     EXEC CICS STARTBR DATASET(WS-FILE-NAME)
+                       RIDFLD(WS-REG-BR-KEY)
+                       GTEQ
+                       RESP(WS-REG-BR-RESP)
+                     END-EXEC
+                     IF WS-REG-BR-RESP = ZEROS
+                       PERFORM UNTIL WS-REG-BR-EOF = 'Y'
+                         MOVE 66 TO WS-REC-LEN
+                         EXEC CICS READNEXT DATASET(WS-FILE-NAME)
+                           INTO (WS-BROWSE-REC)
+                           RIDFLD(WS-REG-BR-KEY)
+                           LENGTH(WS-REC-LEN)
+                           RESP(WS-REG-BR-RESP)
+                         END-EXEC
+                         IF WS-REG-BR-RESP NOT = ZEROS
+                           MOVE 'Y' TO WS-REG-BR-EOF
+                         ELSE
+                           IF WS-BR-CUST-NO = WS-REG-CUST-NO
+                               AND WS-BR-PIN = REGLPINI
+                             MOVE 'Y' TO WS-REG-LINK-SW
+                             MOVE 'Y' TO WS-REG-BR-EOF
+                           END-IF
+                         END-IF
+                       END-PERFORM
+                       EXEC CICS ENDBR DATASET(WS-FILE-NAME)
+                       END-EXEC
+                     END-IF
+                     IF WS-REG-LINK-SW NOT = 'Y'
+                       MOVE 'N' TO WS-REG-AUTH-SW
+                       MOVE "CUSTOMER NUMBER IN USE - WRONG LINK PIN!"
+                           TO INFO
+                     END-IF
+                   END-IF
+                   IF WS-REG-AUTH-SW = 'Y'
+                   IF WS-CUST-RESP NOT = ZEROS
+                     MOVE WS-REG-CUST-NO TO CUST-NO
+                     MOVE REGNAMEI TO CUST-NAME
+                     MOVE 30 TO WS-CUST-REC-LEN
+                     EXEC CICS WRITE DATASET(WS-CUST-FILE-NAME)
+                               FROM (WS-CUST-REC)
+                               RIDFLD(WS-REG-CUST-NO)
+                               LENGTH(WS-CUST-REC-LEN)
+                               RESP(WS-CUST-RESP)
+                     END-EXEC
+                   END-IF
+                   IF WS-CUST-RESP NOT = ZEROS
+                     MOVE WS-CUST-RESP TO INFO
+                   ELSE
+                   MOVE 66 TO WS-REC-LEN
+                   EXEC CICS WRITE DATASET(WS-FILE-NAME)
+                             FROM (WS-FILE-REC)
+                             RIDFLD(WS-ACCNO)
+                             LENGTH(WS-REC-LEN)
+                             RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE = ZEROS
+                     MOVE 0 TO SCREEN-STATE
+                     MOVE "ACCOUNT CREATED - PLEASE LOG IN!" TO INFO
+                   ELSE
+                     MOVE WS-RESP-CODE TO INFO
+                   END-IF
+                   END-IF
+                   END-IF
+                 END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               EXEC CICS SEND MAP('ZRGSTR') MAPSET('ZBNKSET') DATAONLY
+                 FROM(ZRGSTRO)
+               END-EXEC
+             END-IF
+             IF SCREEN-STATE = 4
+               MOVE LOW-VALUES TO ZNMFINDO
+               MOVE INFO TO NMFINFOO
+               MOVE SPACES TO NMFRSLTO
+               EXEC CICS SEND MAP('ZNMFIND') MAPSET('ZBNKSET')
+                 ERASE
+               END-EXEC
+               EXEC CICS RECEIVE MAP('ZNMFIND') MAPSET('ZBNKSET')
+                 INTO(ZNMFINDI)
+                 RESP(WS-RESP-CODE)
+               END-EXEC
+               IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "PLEASE LOG IN!" TO INFO
+               ELSE
+               IF WS-RESP-CODE = WS-ATNI-RESP
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!" TO INFO
+               ELSE
+               MOVE NMFACTI TO ACTION
+               IF ACTION = "Q"
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "PLEASE LOG IN!" TO INFO
+               ELSE
+                 MOVE NMFNAMEI TO WS-SEARCH-NAME
+                 MOVE 66 TO WS-REC-LEN
+                 EXEC CICS READ DATASET(WS-NAME-FILE-NAME)
+                           INTO (WS-FILE-REC)
+                           RIDFLD(WS-SEARCH-NAME)
+                           LENGTH(WS-REC-LEN)
+                           RESP(WS-NAME-RESP)
+                 END-EXEC
+                 MOVE "ENTER A NAME TO SEARCH FOR AN ACCOUNT" TO INFO
+                 IF WS-NAME-RESP = ZEROS
+                   STRING "ACCOUNT=" WS-ACCNO
+                       DELIMITED BY SIZE INTO NMFRSLTO
+                 ELSE
+                   MOVE "NO MATCHING ACCOUNT FOUND" TO NMFRSLTO
+                 END-IF
+               END-IF
+               END-IF
+               END-IF
+             END-IF
+             IF SCREEN-STATE = 5
+               MOVE LOW-VALUES TO ZPINCHGO
+               MOVE INFO TO PCHINFOO
+               EXEC CICS SEND MAP('ZPINCHG') MAPSET('ZBNKSET')
+                 ERASE
+               END-EXEC
+               EXEC CICS RECEIVE MAP('ZPINCHG') MAPSET('ZBNKSET')
+                 INTO(ZPINCHGI)
+                 RESP(WS-RESP-CODE)
+               END-EXEC
+               IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                 MOVE 1 TO SCREEN-STATE
+                 MOVE "WELCOME!" TO INFO
+               ELSE
+               IF WS-RESP-CODE = WS-ATNI-RESP
+                 EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                 END-EXEC
+                 MOVE 0 TO SCREEN-STATE
+                 MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!" TO INFO
+               ELSE
+               MOVE PCHACTI TO ACTION
+               IF ACTION = "Q"
+                 MOVE 1 TO SCREEN-STATE
+                 MOVE "WELCOME!" TO INFO
+               ELSE
+                 MOVE OLDPINI TO WS-OLD-PIN
+                 MOVE NEWPINI TO WS-NEW-PIN
+                 MOVE CONFPINI TO WS-CONFIRM-PIN
+                 IF WS-OLD-PIN NOT = WS-PIN
+                   MOVE "CURRENT PIN INCORRECT!" TO INFO
+                 ELSE
+                 IF WS-NEW-PIN NOT = WS-CONFIRM-PIN
+                   MOVE "NEW PIN AND CONFIRMATION DO NOT MATCH!" TO INFO
+                 ELSE
+                   MOVE 66 TO WS-REC-LEN
+                   EXEC CICS READ DATASET(WS-FILE-NAME)
+                             INTO (WS-FILE-REC)
+                             RIDFLD(WS-ACCNO)
+                             LENGTH(WS-REC-LEN)
+                             UPDATE
+                             RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE NOT = ZEROS
+                     MOVE WS-RESP-CODE TO INFO
+                   ELSE
+                   MOVE WS-NEW-PIN TO WS-PIN
+                   EXEC CICS REWRITE DATASET(WS-FILE-NAME)
+                     FROM (WS-FILE-REC)
+                     LENGTH(WS-REC-LEN)
+                     RESP(WS-RESP-CODE)
+                   END-EXEC
+                   IF WS-RESP-CODE = ZEROS
+                     MOVE WS-ACCNO TO JR-ACCNO
+                     MOVE "PC" TO JR-ACTION
+                     MOVE ZEROS TO JR-AMOUNT
+                     MOVE WS-BALANCE TO JR-BEFORE-BAL
+                     MOVE WS-BALANCE TO JR-AFTER-BAL
+                     EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+                     END-EXEC
+                     EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                       YYYYMMDD(JR-TS-DATE)
+                       TIME(JR-TS-TIME)
+                     END-EXEC
+                     EXEC CICS WRITE DATASET(WS-JRNL-FILE-NAME)
+                       FROM (WS-JRNL-REC)
+                       LENGTH(WS-JRNL-REC-LEN)
+                       RESP(WS-JRNL-RESP)
+                     END-EXEC
+                     MOVE 1 TO SCREEN-STATE
+                     MOVE "PIN CHANGED SUCCESSFULLY!" TO INFO
+                   ELSE
+                     MOVE WS-RESP-CODE TO INFO
+                   END-IF
+                   END-IF
+                 END-IF
+                 END-IF
+               END-IF
+               END-IF
+               END-IF
+             END-IF
+             IF SCREEN-STATE = 6
+                 MOVE ZEROS TO WS-ACCSEL-COUNT
+                 MOVE ZEROS TO WS-ACCSEL-KEY
+                 MOVE 'N' TO WS-ACCSEL-EOF
+                 EXEC CICS STARTBR DATASET(WS-FILE-NAME)
+                   RIDFLD(WS-ACCSEL-KEY)
+                   GTEQ
+                   RESP(WS-ACCSEL-BR-RESP)
+                 END-EXEC
+                 IF WS-ACCSEL-BR-RESP = ZEROS
+                   PERFORM UNTIL WS-ACCSEL-EOF = 'Y'
+                     MOVE 66 TO WS-REC-LEN
+                     EXEC CICS READNEXT DATASET(WS-FILE-NAME)
+                       INTO (WS-BROWSE-REC)
+                       RIDFLD(WS-ACCSEL-KEY)
+                       LENGTH(WS-REC-LEN)
+                       RESP(WS-ACCSEL-BR-RESP)
+                     END-EXEC
+                     IF WS-ACCSEL-BR-RESP NOT = ZEROS
+                       MOVE 'Y' TO WS-ACCSEL-EOF
+                     ELSE
+                       IF WS-BR-CUST-NO = WS-CUST-NO
+                           AND WS-BR-ACCNO NOT = WS-ACCNO
+                         IF WS-ACCSEL-COUNT < 5
+                           ADD 1 TO WS-ACCSEL-COUNT
+                           SET WS-ACCSEL-IX TO WS-ACCSEL-COUNT
+                           MOVE WS-BR-ACCNO TO
+                               WS-ACCSEL-ACCNO(WS-ACCSEL-IX)
+                           MOVE WS-BR-ACCOUNT-TYPE TO
+                               WS-ACCSEL-TYPE(WS-ACCSEL-IX)
+                           MOVE WS-BR-BALANCE TO
+                               WS-ACCSEL-BALANCE(WS-ACCSEL-IX)
+                         END-IF
+                       END-IF
+                     END-IF
+                   END-PERFORM
+                   EXEC CICS ENDBR DATASET(WS-FILE-NAME)
+                   END-EXEC
+                 END-IF
+                 MOVE LOW-VALUES TO ZACCSELO
+                 MOVE INFO TO ASLINFOO
+                 MOVE SPACES TO ASLLIN1O
+                 MOVE SPACES TO ASLLIN2O
+                 MOVE SPACES TO ASLLIN3O
+                 MOVE SPACES TO ASLLIN4O
+                 MOVE SPACES TO ASLLIN5O
+                 IF WS-ACCSEL-COUNT = ZEROS
+                   MOVE "NO OTHER ACCOUNTS FOUND" TO ASLLIN1O
+                 ELSE
+                   IF WS-ACCSEL-COUNT >= 1
+                     MOVE WS-ACCSEL-BALANCE(1) TO WS-ACCSEL-BALANCE-ED
+                     STRING "ACCOUNT=" WS-ACCSEL-ACCNO(1) " TYPE="
+                         WS-ACCSEL-TYPE(1) " BAL=" WS-ACCSEL-BALANCE-ED
+                         DELIMITED BY SIZE INTO ASLLIN1O
+                   END-IF
+                   IF WS-ACCSEL-COUNT >= 2
+                     MOVE WS-ACCSEL-BALANCE(2) TO WS-ACCSEL-BALANCE-ED
+                     STRING "ACCOUNT=" WS-ACCSEL-ACCNO(2) " TYPE="
+                         WS-ACCSEL-TYPE(2) " BAL=" WS-ACCSEL-BALANCE-ED
+                         DELIMITED BY SIZE INTO ASLLIN2O
+                   END-IF
+                   IF WS-ACCSEL-COUNT >= 3
+                     MOVE WS-ACCSEL-BALANCE(3) TO WS-ACCSEL-BALANCE-ED
+                     STRING "ACCOUNT=" WS-ACCSEL-ACCNO(3) " TYPE="
+                         WS-ACCSEL-TYPE(3) " BAL=" WS-ACCSEL-BALANCE-ED
+                         DELIMITED BY SIZE INTO ASLLIN3O
+                   END-IF
+                   IF WS-ACCSEL-COUNT >= 4
+                     MOVE WS-ACCSEL-BALANCE(4) TO WS-ACCSEL-BALANCE-ED
+                     STRING "ACCOUNT=" WS-ACCSEL-ACCNO(4) " TYPE="
+                         WS-ACCSEL-TYPE(4) " BAL=" WS-ACCSEL-BALANCE-ED
+                         DELIMITED BY SIZE INTO ASLLIN4O
+                   END-IF
+                   IF WS-ACCSEL-COUNT >= 5
+                     MOVE WS-ACCSEL-BALANCE(5) TO WS-ACCSEL-BALANCE-ED
+                     STRING "ACCOUNT=" WS-ACCSEL-ACCNO(5) " TYPE="
+                         WS-ACCSEL-TYPE(5) " BAL=" WS-ACCSEL-BALANCE-ED
+                         DELIMITED BY SIZE INTO ASLLIN5O
+                   END-IF
+                 END-IF
+                 EXEC CICS SEND MAP('ZACCSEL') MAPSET('ZBNKSET')
+                   ERASE
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('ZACCSEL') MAPSET('ZBNKSET')
+                   INTO(ZACCSELI)
+                   RESP(WS-RESP-CODE)
+                 END-EXEC
+                 IF EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                   MOVE 1 TO SCREEN-STATE
+                   MOVE "WELCOME!" TO INFO
+                 ELSE
+                 IF WS-RESP-CODE = WS-ATNI-RESP
+                   EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                   END-EXEC
+                   MOVE 0 TO SCREEN-STATE
+                   MOVE "SESSION TIMED OUT - PLEASE LOG IN AGAIN!"
+                       TO INFO
+                 ELSE
+                   MOVE ASLACTI TO ACTION
+                   IF ACTION = "Q"
+                     MOVE 1 TO SCREEN-STATE
+                     MOVE "WELCOME!" TO INFO
+                   ELSE
+                     MOVE ASLACCI TO WS-ACCSEL-TARGET
+                     MOVE 'N' TO WS-ACCSEL-FOUND-SW
+                     PERFORM VARYING WS-ACCSEL-IX FROM 1 BY 1
+                             UNTIL WS-ACCSEL-IX > WS-ACCSEL-COUNT
+                       IF WS-ACCSEL-ACCNO(WS-ACCSEL-IX) =
+                           WS-ACCSEL-TARGET
+                         MOVE 'Y' TO WS-ACCSEL-FOUND-SW
+                       END-IF
+                     END-PERFORM
+                     IF WS-ACCSEL-FOUND-SW NOT = 'Y'
+                       MOVE "NOT ONE OF YOUR ACCOUNTS!" TO INFO
+                     ELSE
+                       MOVE 66 TO WS-REC-LEN
+                       EXEC CICS READ DATASET(WS-FILE-NAME)
+                                 INTO (WS-BROWSE-REC)
+                                 RIDFLD(WS-ACCSEL-TARGET)
+                                 LENGTH(WS-REC-LEN)
+                                 RESP(WS-RESP-CODE)
+                       END-EXEC
+                       IF WS-RESP-CODE NOT = ZEROS
+                         MOVE WS-RESP-CODE TO INFO
+                       ELSE
+                         EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+                         END-EXEC
+                         MOVE WS-ACCSEL-TARGET TO WS-ACCNO
+                         MOVE 66 TO WS-REC-LEN
+                         EXEC CICS READ DATASET(WS-FILE-NAME)
+                                   INTO (WS-FILE-REC)
+                                   RIDFLD(WS-ACCNO)
+                                   LENGTH(WS-REC-LEN)
+                                   UPDATE
+                                   RESP(WS-RESP-CODE)
+                         END-EXEC
+                         IF WS-RESP-CODE = ZEROS
+                           MOVE WS-BALANCE TO BALANCE
+                           MOVE 1 TO SCREEN-STATE
+                           MOVE "SWITCHED ACCOUNT!" TO INFO
+                         ELSE
+                           MOVE WS-RESP-CODE TO INFO
+                         END-IF
+                       END-IF
+                     END-IF
+                   END-IF
+                 END-IF
+                 END-IF
+             END-IF
+           END-PERFORM.
+           EXEC CICS SEND MAP('ZLOGIN') MAPSET('ZBNKSET') DATAONLY
+             ERASE
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
+
+      * TERMINAL TIMEOUT (TTI EXPIRY) RAISES AN ATNI ABEND ON THIS
+      * CONVERSATIONAL TASK RATHER THAN A RESP() CONDITION ON ANY ONE
+      * COMMAND, SO THE HANDLE ABEND ABOVE IS WHAT ACTUALLY CATCHES
+      * IT - THE TERMINAL IS ALREADY GONE BY THE TIME WE GET HERE, SO
+      * ALL WE CAN DO IS RELEASE THE LOCK THIS TASK WAS HOLDING AND
+      * END THE TASK CLEANLY INSTEAD OF LETTING IT ABEND.
+       9100-TIMEOUT-ABEND.
+           EXEC CICS UNLOCK DATASET(WS-FILE-NAME)
+           END-EXEC
+           EXEC CICS RETURN END-EXEC.
\ No newline at end of file
