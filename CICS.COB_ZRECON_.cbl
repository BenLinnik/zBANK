@@ -0,0 +1,176 @@
+      *
+      * ZRECON - NIGHTLY END-OF-DAY RECONCILIATION OF VSAMZBNK
+      * AGAINST THE JRNLZBNK TRANSACTION JOURNAL.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAMZBNK ASSIGN TO VSAMZBNK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-ACCNO
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT JRNLZBNK ASSIGN TO JRNLZBNK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+           SELECT EXCPRPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAMZBNK.
+       01  WS-FILE-REC.
+           COPY ACCTREC.
+       FD  JRNLZBNK RECORDING MODE F.
+       01  WS-JRNL-REC.
+           COPY JRNLREC.
+       FD  EXCPRPT RECORDING MODE F.
+       01  WS-EXC-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS PIC XX.
+       01  WS-JRNL-STATUS PIC XX.
+       01  WS-EOF-VSAM PIC X VALUE 'N'.
+       01  WS-EOF-JRNL PIC X VALUE 'N'.
+       01  WS-ACCT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TBL-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-JRNL-NET-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-EXCEPT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 999 TIMES
+                   INDEXED BY WS-ACCT-IX.
+               10  WS-TBL-ACCNO PIC 9(10).
+               10  WS-TBL-BALANCE PIC S9(10).
+               10  WS-TBL-NET PIC S9(12) VALUE ZEROS.
+       01  WS-SEARCH-IX PIC 9(8).
+       01  WS-FOUND-SW PIC X VALUE 'N'.
+       01  WS-NET-AMOUNT PIC S9(12).
+       01  WS-EXCLUDED-COUNT PIC 9(8) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           PERFORM 3000-APPLY-JOURNAL
+           PERFORM 4000-REPORT-EXCEPTIONS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT VSAMZBNK
+           OPEN INPUT JRNLZBNK
+           OPEN OUTPUT EXCPRPT
+           MOVE "ZRECON - END OF DAY RECONCILIATION REPORT"
+               TO WS-EXC-LINE
+           WRITE WS-EXC-LINE
+           MOVE SPACES TO WS-EXC-LINE
+           WRITE WS-EXC-LINE.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-VSAM = 'Y'
+               READ VSAMZBNK NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-VSAM
+                   NOT AT END
+                       ADD 1 TO WS-ACCT-COUNT
+                       ADD WS-BALANCE TO WS-ACCT-TOTAL
+                       IF WS-ACCT-COUNT <= 999
+                           SET WS-ACCT-IX TO WS-ACCT-COUNT
+                           MOVE WS-ACCNO TO WS-TBL-ACCNO(WS-ACCT-IX)
+                           MOVE WS-BALANCE TO
+                               WS-TBL-BALANCE(WS-ACCT-IX)
+                           MOVE ZEROS TO WS-TBL-NET(WS-ACCT-IX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ACCT-COUNT > 999
+               MOVE 999 TO WS-ACCT-TBL-COUNT
+           ELSE
+               MOVE WS-ACCT-COUNT TO WS-ACCT-TBL-COUNT
+           END-IF.
+
+       3000-APPLY-JOURNAL.
+           PERFORM UNTIL WS-EOF-JRNL = 'Y'
+               READ JRNLZBNK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-JRNL
+                   NOT AT END
+                       PERFORM 3100-POST-JOURNAL-ENTRY
+               END-READ
+           END-PERFORM.
+
+       3100-POST-JOURNAL-ENTRY.
+           MOVE ZEROS TO WS-NET-AMOUNT
+           EVALUATE JR-ACTION
+               WHEN "DP"
+                   MOVE JR-AMOUNT TO WS-NET-AMOUNT
+               WHEN "TC"
+                   MOVE JR-AMOUNT TO WS-NET-AMOUNT
+               WHEN "TR"
+                   MOVE JR-AMOUNT TO WS-NET-AMOUNT
+               WHEN "IN"
+                   MOVE JR-AMOUNT TO WS-NET-AMOUNT
+               WHEN "WD"
+                   COMPUTE WS-NET-AMOUNT = 0 - JR-AMOUNT
+               WHEN "TD"
+                   COMPUTE WS-NET-AMOUNT = 0 - JR-AMOUNT
+               WHEN OTHER
+                   MOVE ZEROS TO WS-NET-AMOUNT
+           END-EVALUATE
+           ADD WS-NET-AMOUNT TO WS-JRNL-NET-TOTAL
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-ACCT-IX FROM 1 BY 1
+                   UNTIL WS-ACCT-IX > WS-ACCT-TBL-COUNT
+                      OR WS-FOUND-SW = 'Y'
+               IF WS-TBL-ACCNO(WS-ACCT-IX) = JR-ACCNO
+                   ADD WS-NET-AMOUNT TO WS-TBL-NET(WS-ACCT-IX)
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+       4000-REPORT-EXCEPTIONS.
+           PERFORM VARYING WS-ACCT-IX FROM 1 BY 1
+                   UNTIL WS-ACCT-IX > WS-ACCT-TBL-COUNT
+               IF WS-TBL-NET(WS-ACCT-IX) NOT =
+                       WS-TBL-BALANCE(WS-ACCT-IX)
+                   ADD 1 TO WS-EXCEPT-COUNT
+                   MOVE SPACES TO WS-EXC-LINE
+                   STRING "ACCNO=" WS-TBL-ACCNO(WS-ACCT-IX)
+                       " BALANCE=" WS-TBL-BALANCE(WS-ACCT-IX)
+                       " JOURNAL-NET=" WS-TBL-NET(WS-ACCT-IX)
+                       " *** DOES NOT TIE TO JOURNAL ***"
+                       DELIMITED BY SIZE INTO WS-EXC-LINE
+                   WRITE WS-EXC-LINE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-EXC-LINE
+           WRITE WS-EXC-LINE
+           MOVE SPACES TO WS-EXC-LINE
+           STRING "ACCOUNTS READ=" WS-ACCT-COUNT
+               " TOTAL BALANCE=" WS-ACCT-TOTAL
+               DELIMITED BY SIZE INTO WS-EXC-LINE
+           WRITE WS-EXC-LINE
+           MOVE SPACES TO WS-EXC-LINE
+           STRING "EXCEPTIONS=" WS-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO WS-EXC-LINE
+           WRITE WS-EXC-LINE
+           MOVE SPACES TO WS-EXC-LINE
+           STRING "NET JOURNAL ACTIVITY THIS RUN=" WS-JRNL-NET-TOTAL
+               DELIMITED BY SIZE INTO WS-EXC-LINE
+           WRITE WS-EXC-LINE
+           IF WS-ACCT-COUNT > 999
+               COMPUTE WS-EXCLUDED-COUNT = WS-ACCT-COUNT - 999
+               MOVE SPACES TO WS-EXC-LINE
+               STRING "WARNING - " WS-ACCT-COUNT
+                   " ACCOUNTS READ, ONLY FIRST 999 RECONCILED, "
+                   WS-EXCLUDED-COUNT
+                   " ACCOUNTS EXCLUDED FROM THIS RUN"
+                   DELIMITED BY SIZE INTO WS-EXC-LINE
+               WRITE WS-EXC-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE VSAMZBNK
+           CLOSE JRNLZBNK
+           CLOSE EXCPRPT.
