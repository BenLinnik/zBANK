@@ -0,0 +1,150 @@
+      *
+      * ZINTR - NIGHTLY INTEREST-POSTING BATCH JOB. APPLIES THE
+      * RATE ON RATECARD TO EVERY ACCOUNT ON VSAMZBNK AND JOURNALS
+      * EACH POSTING SO ZRECON TIES OUT THE NEXT MORNING. RATECARD
+      * CARRIES ONE RATE PER WS-ACCOUNT-TYPE - SAVINGS ("S") ACCOUNTS
+      * AND CHECKING ACCOUNTS EARN DIFFERENT RATES, THE SAME SPLIT
+      * ZBANK3 ALREADY USES FOR MINIMUM-BALANCE CHECKING.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZINTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAMZBNK ASSIGN TO VSAMZBNK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-ACCNO
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT JRNLZBNK ASSIGN TO JRNLZBNK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+           SELECT RATECARD ASSIGN TO RATECARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT INTRPT ASSIGN TO INTRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAMZBNK.
+       01  WS-FILE-REC.
+           COPY ACCTREC.
+       FD  JRNLZBNK RECORDING MODE F.
+       01  WS-JRNL-REC.
+           COPY JRNLREC.
+       FD  RATECARD RECORDING MODE F.
+       01  WS-RATE-CARD.
+           05  WS-RATE-CARD-SAVINGS PIC 9(2)V9(4).
+           05  WS-RATE-CARD-CHECKING PIC 9(2)V9(4).
+       FD  INTRPT RECORDING MODE F.
+       01  WS-INTR-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS PIC XX.
+       01  WS-JRNL-STATUS PIC XX.
+       01  WS-RATE-STATUS PIC XX.
+       01  WS-EOF-VSAM PIC X VALUE 'N'.
+       01  WS-SAVINGS-RATE PIC 9(2)V9(4) VALUE ZEROS.
+       01  WS-CHECKING-RATE PIC 9(2)V9(4) VALUE ZEROS.
+       01  WS-INTEREST-RATE PIC 9(2)V9(4) VALUE ZEROS.
+       01  WS-INTEREST-AMT PIC S9(10) VALUE ZEROS.
+       01  WS-REWRITE-OK PIC X VALUE 'Y'.
+       01  WS-ACCT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-POSTED-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-POSTED-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-CURR-DATETIME PIC X(21).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-POST-INTEREST
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O VSAMZBNK
+           OPEN EXTEND JRNLZBNK
+           OPEN OUTPUT INTRPT
+           OPEN INPUT RATECARD
+           READ RATECARD
+               AT END
+                   MOVE ZEROS TO WS-SAVINGS-RATE
+                   MOVE ZEROS TO WS-CHECKING-RATE
+               NOT AT END
+                   MOVE WS-RATE-CARD-SAVINGS TO WS-SAVINGS-RATE
+                   MOVE WS-RATE-CARD-CHECKING TO WS-CHECKING-RATE
+           END-READ
+           CLOSE RATECARD
+           MOVE "ZINTR - NIGHTLY INTEREST POSTING" TO WS-INTR-LINE
+           WRITE WS-INTR-LINE
+           MOVE SPACES TO WS-INTR-LINE
+           STRING "SAVINGS RATE=" WS-SAVINGS-RATE
+               " CHECKING RATE=" WS-CHECKING-RATE
+               DELIMITED BY SIZE INTO WS-INTR-LINE
+           WRITE WS-INTR-LINE
+           MOVE SPACES TO WS-INTR-LINE
+           WRITE WS-INTR-LINE.
+
+       2000-POST-INTEREST.
+           PERFORM UNTIL WS-EOF-VSAM = 'Y'
+               READ VSAMZBNK NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-VSAM
+                   NOT AT END
+                       ADD 1 TO WS-ACCT-COUNT
+                       PERFORM 2100-POST-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       2100-POST-ONE-ACCOUNT.
+           EVALUATE WS-ACCOUNT-TYPE
+               WHEN "S"
+                   MOVE WS-SAVINGS-RATE TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE WS-CHECKING-RATE TO WS-INTEREST-RATE
+           END-EVALUATE
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               WS-BALANCE * WS-INTEREST-RATE / 100
+           IF WS-INTEREST-AMT > ZEROS
+               MOVE WS-ACCNO TO JR-ACCNO
+               MOVE "IN" TO JR-ACTION
+               MOVE WS-INTEREST-AMT TO JR-AMOUNT
+               MOVE WS-BALANCE TO JR-BEFORE-BAL
+               ADD WS-INTEREST-AMT TO WS-BALANCE
+               MOVE WS-BALANCE TO JR-AFTER-BAL
+               MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATETIME
+               MOVE WS-CURR-DATETIME(1:8) TO JR-TS-DATE
+               MOVE WS-CURR-DATETIME(9:6) TO JR-TS-TIME
+               MOVE 'Y' TO WS-REWRITE-OK
+               REWRITE WS-FILE-REC
+                   INVALID KEY
+                       MOVE 'N' TO WS-REWRITE-OK
+                       MOVE SPACES TO WS-INTR-LINE
+                       STRING "REWRITE FAILED FOR ACCNO=" WS-ACCNO
+                           DELIMITED BY SIZE INTO WS-INTR-LINE
+                       WRITE WS-INTR-LINE
+               END-REWRITE
+               IF WS-REWRITE-OK = 'Y'
+                   WRITE WS-JRNL-REC
+                   ADD 1 TO WS-POSTED-COUNT
+                   ADD WS-INTEREST-AMT TO WS-POSTED-TOTAL
+                   MOVE SPACES TO WS-INTR-LINE
+                   STRING "ACCNO=" WS-ACCNO
+                       " INTEREST=" WS-INTEREST-AMT
+                       " NEW-BALANCE=" WS-BALANCE
+                       DELIMITED BY SIZE INTO WS-INTR-LINE
+                   WRITE WS-INTR-LINE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           MOVE SPACES TO WS-INTR-LINE
+           WRITE WS-INTR-LINE
+           MOVE SPACES TO WS-INTR-LINE
+           STRING "ACCOUNTS READ=" WS-ACCT-COUNT
+               " INTEREST POSTED=" WS-POSTED-COUNT
+               " TOTAL INTEREST=" WS-POSTED-TOTAL
+               DELIMITED BY SIZE INTO WS-INTR-LINE
+           WRITE WS-INTR-LINE
+           CLOSE VSAMZBNK
+           CLOSE JRNLZBNK
+           CLOSE INTRPT.
