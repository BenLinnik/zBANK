@@ -0,0 +1,238 @@
+      *
+      * ZSTMT - BATCH ACCOUNT STATEMENT PRINT PROGRAM. READS
+      * VSAMZBNK AND JRNLZBNK AND PRINTS ONE STATEMENT PER ACCOUNT
+      * SHOWING EVERY JOURNALED TRANSACTION AND THE CURRENT BALANCE.
+      * AN OPTIONAL SELCARD CONTROL RECORD LIMITS THE RUN TO A SINGLE
+      * ACCOUNT; A BLANK/ZERO CARD (OR NO SYSIN) PRINTS ALL ACCOUNTS.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZSTMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAMZBNK ASSIGN TO VSAMZBNK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-ACCNO
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT JRNLZBNK ASSIGN TO JRNLZBNK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+           SELECT SELCARD ASSIGN TO SELCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEL-STATUS.
+           SELECT STMTRPT ASSIGN TO STMTRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAMZBNK.
+       01  WS-FILE-REC.
+           COPY ACCTREC.
+       FD  JRNLZBNK RECORDING MODE F.
+       01  WS-JRNL-REC.
+           COPY JRNLREC.
+       FD  SELCARD RECORDING MODE F.
+       01  WS-SEL-CARD PIC X(10).
+       FD  STMTRPT RECORDING MODE F.
+       01  WS-STMT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS PIC XX.
+       01  WS-JRNL-STATUS PIC XX.
+       01  WS-SEL-STATUS PIC XX.
+       01  WS-EOF-VSAM PIC X VALUE 'N'.
+       01  WS-EOF-JRNL PIC X VALUE 'N'.
+       01  WS-SEL-ACCNO PIC 9(10) VALUE ZEROS.
+       01  WS-ACCT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TBL-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 999 TIMES
+                   INDEXED BY WS-ACCT-IX.
+               10  WS-TBL-ACCNO PIC 9(10).
+               10  WS-TBL-BALANCE PIC S9(10).
+               10  WS-TBL-JRNL-COUNT PIC 9(4) VALUE ZEROS.
+               10  WS-TBL-TRUNC-SW PIC X VALUE 'N'.
+               10  WS-TBL-JRNL-ENTRY OCCURS 100 TIMES
+                       INDEXED BY WS-JRNL-IX.
+                   15  WS-TBL-JR-ACTION PIC X(2).
+                   15  WS-TBL-JR-AMOUNT PIC 9(10).
+                   15  WS-TBL-JR-BEFORE PIC S9(10).
+                   15  WS-TBL-JR-AFTER PIC S9(10).
+                   15  WS-TBL-JR-DATE PIC X(8).
+                   15  WS-TBL-JR-TIME PIC X(6).
+       01  WS-FOUND-SW PIC X VALUE 'N'.
+       01  WS-EXCLUDED-COUNT PIC 9(8) VALUE ZEROS.
+      * NUMERIC-EDITED INTERMEDIATE FIELDS - A DIRECT STRING OF A
+      * PIC S9(10) DISPLAY ITEM LOSES THE SIGN, SO OVERDRAWN/
+      * OVERDRAFT BALANCES MUST GO THROUGH ONE OF THESE FIRST.
+       01  WS-BALANCE-ED PIC -(9)9.
+       01  WS-JR-BEFORE-ED PIC -(9)9.
+       01  WS-JR-AFTER-ED PIC -(9)9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-ACCOUNTS
+           PERFORM 3000-LOAD-JOURNAL
+           PERFORM 4000-PRINT-STATEMENTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT VSAMZBNK
+           OPEN INPUT JRNLZBNK
+           OPEN OUTPUT STMTRPT
+           OPEN INPUT SELCARD
+           READ SELCARD
+               AT END
+                   MOVE ZEROS TO WS-SEL-ACCNO
+               NOT AT END
+                   MOVE WS-SEL-CARD TO WS-SEL-ACCNO
+           END-READ
+           CLOSE SELCARD
+           MOVE "ZSTMT - ACCOUNT STATEMENT REPORT" TO WS-STMT-LINE
+           WRITE WS-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           WRITE WS-STMT-LINE.
+
+       2000-LOAD-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-VSAM = 'Y'
+               READ VSAMZBNK NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-VSAM
+                   NOT AT END
+                       IF WS-SEL-ACCNO = ZEROS
+                               OR WS-SEL-ACCNO = WS-ACCNO
+                           ADD 1 TO WS-ACCT-COUNT
+                           IF WS-ACCT-COUNT <= 999
+                               SET WS-ACCT-IX TO WS-ACCT-COUNT
+                               MOVE WS-ACCNO
+                                   TO WS-TBL-ACCNO(WS-ACCT-IX)
+                               MOVE WS-BALANCE
+                                   TO WS-TBL-BALANCE(WS-ACCT-IX)
+                               MOVE ZEROS
+                                   TO WS-TBL-JRNL-COUNT(WS-ACCT-IX)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ACCT-COUNT > 999
+               MOVE 999 TO WS-ACCT-TBL-COUNT
+               COMPUTE WS-EXCLUDED-COUNT = WS-ACCT-COUNT - 999
+               MOVE SPACES TO WS-STMT-LINE
+               STRING "WARNING - " WS-ACCT-COUNT
+                   " ACCOUNTS SELECTED, ONLY FIRST 999 PRINTED, "
+                   WS-EXCLUDED-COUNT
+                   " ACCOUNTS EXCLUDED FROM THIS RUN"
+                   DELIMITED BY SIZE INTO WS-STMT-LINE
+               WRITE WS-STMT-LINE
+           ELSE
+               MOVE WS-ACCT-COUNT TO WS-ACCT-TBL-COUNT
+           END-IF.
+
+       3000-LOAD-JOURNAL.
+           PERFORM UNTIL WS-EOF-JRNL = 'Y'
+               READ JRNLZBNK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-JRNL
+                   NOT AT END
+                       PERFORM 3100-FILE-JOURNAL-ENTRY
+               END-READ
+           END-PERFORM.
+
+       3100-FILE-JOURNAL-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-ACCT-IX FROM 1 BY 1
+                   UNTIL WS-ACCT-IX > WS-ACCT-TBL-COUNT
+                      OR WS-FOUND-SW = 'Y'
+               IF WS-TBL-ACCNO(WS-ACCT-IX) = JR-ACCNO
+                   MOVE 'Y' TO WS-FOUND-SW
+                   IF WS-TBL-JRNL-COUNT(WS-ACCT-IX) < 100
+                       ADD 1 TO WS-TBL-JRNL-COUNT(WS-ACCT-IX)
+                       SET WS-JRNL-IX
+                           TO WS-TBL-JRNL-COUNT(WS-ACCT-IX)
+                       MOVE JR-ACTION TO
+                           WS-TBL-JR-ACTION(WS-ACCT-IX WS-JRNL-IX)
+                       MOVE JR-AMOUNT TO
+                           WS-TBL-JR-AMOUNT(WS-ACCT-IX WS-JRNL-IX)
+                       MOVE JR-BEFORE-BAL TO
+                           WS-TBL-JR-BEFORE(WS-ACCT-IX WS-JRNL-IX)
+                       MOVE JR-AFTER-BAL TO
+                           WS-TBL-JR-AFTER(WS-ACCT-IX WS-JRNL-IX)
+                       MOVE JR-TS-DATE TO
+                           WS-TBL-JR-DATE(WS-ACCT-IX WS-JRNL-IX)
+                       MOVE JR-TS-TIME TO
+                           WS-TBL-JR-TIME(WS-ACCT-IX WS-JRNL-IX)
+                   ELSE
+                       MOVE 'Y' TO WS-TBL-TRUNC-SW(WS-ACCT-IX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       4000-PRINT-STATEMENTS.
+           PERFORM VARYING WS-ACCT-IX FROM 1 BY 1
+                   UNTIL WS-ACCT-IX > WS-ACCT-TBL-COUNT
+               PERFORM 4100-PRINT-ONE-STATEMENT
+           END-PERFORM.
+
+       4100-PRINT-ONE-STATEMENT.
+           MOVE SPACES TO WS-STMT-LINE
+           STRING "ACCOUNT " WS-TBL-ACCNO(WS-ACCT-IX)
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           WRITE WS-STMT-LINE
+           IF WS-TBL-JRNL-COUNT(WS-ACCT-IX) = ZEROS
+               MOVE WS-TBL-BALANCE(WS-ACCT-IX) TO WS-BALANCE-ED
+               MOVE SPACES TO WS-STMT-LINE
+               STRING "  OPENING BALANCE="
+                   WS-BALANCE-ED
+                   DELIMITED BY SIZE INTO WS-STMT-LINE
+               WRITE WS-STMT-LINE
+               MOVE SPACES TO WS-STMT-LINE
+               STRING "  NO TRANSACTIONS ON THE JOURNAL"
+                   DELIMITED BY SIZE INTO WS-STMT-LINE
+               WRITE WS-STMT-LINE
+           ELSE
+               MOVE WS-TBL-JR-BEFORE(WS-ACCT-IX 1) TO WS-JR-BEFORE-ED
+               MOVE SPACES TO WS-STMT-LINE
+               STRING "  OPENING BALANCE="
+                   WS-JR-BEFORE-ED
+                   DELIMITED BY SIZE INTO WS-STMT-LINE
+               WRITE WS-STMT-LINE
+               IF WS-TBL-TRUNC-SW(WS-ACCT-IX) = 'Y'
+                   MOVE SPACES TO WS-STMT-LINE
+                   STRING "  *** WARNING - JOURNAL HISTORY "
+                       "TRUNCATED AT 100 ENTRIES, MOST RECENT "
+                       "ACTIVITY NOT SHOWN ***"
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   WRITE WS-STMT-LINE
+               END-IF
+               PERFORM VARYING WS-JRNL-IX FROM 1 BY 1
+                       UNTIL WS-JRNL-IX >
+                               WS-TBL-JRNL-COUNT(WS-ACCT-IX)
+                   MOVE WS-TBL-JR-BEFORE(WS-ACCT-IX WS-JRNL-IX)
+                       TO WS-JR-BEFORE-ED
+                   MOVE WS-TBL-JR-AFTER(WS-ACCT-IX WS-JRNL-IX)
+                       TO WS-JR-AFTER-ED
+                   MOVE SPACES TO WS-STMT-LINE
+                   STRING "  "
+                       WS-TBL-JR-DATE(WS-ACCT-IX WS-JRNL-IX) " "
+                       WS-TBL-JR-TIME(WS-ACCT-IX WS-JRNL-IX) " "
+                       WS-TBL-JR-ACTION(WS-ACCT-IX WS-JRNL-IX)
+                       " AMT=" WS-TBL-JR-AMOUNT(WS-ACCT-IX WS-JRNL-IX)
+                       " BAL " WS-JR-BEFORE-ED
+                       " -> " WS-JR-AFTER-ED
+                       DELIMITED BY SIZE INTO WS-STMT-LINE
+                   WRITE WS-STMT-LINE
+               END-PERFORM
+           END-IF
+           MOVE WS-TBL-BALANCE(WS-ACCT-IX) TO WS-BALANCE-ED
+           MOVE SPACES TO WS-STMT-LINE
+           STRING "  CURRENT BALANCE=" WS-BALANCE-ED
+               DELIMITED BY SIZE INTO WS-STMT-LINE
+           WRITE WS-STMT-LINE
+           MOVE SPACES TO WS-STMT-LINE
+           WRITE WS-STMT-LINE.
+
+       9000-TERMINATE.
+           CLOSE VSAMZBNK
+           CLOSE JRNLZBNK
+           CLOSE STMTRPT.
