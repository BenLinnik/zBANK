@@ -0,0 +1,14 @@
+//ZSTMT   JOB CLASS=A,MSGCLASS=X
+//*
+//* BATCH ACCOUNT STATEMENT PRINT RUN. SELCARD IS AN OPTIONAL
+//* CONTROL CARD HOLDING A SINGLE 10-DIGIT ACCOUNT NUMBER TO LIMIT
+//* THE RUN TO ONE ACCOUNT; LEAVE IT BLANK TO PRINT ALL ACCOUNTS.
+//*
+//RUN     EXEC PGM=ZSTMT
+//STEPLIB  DD DSN=U0210.CICS.LOADLIB,DISP=SHR
+//VSAMZBNK DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//JRNLZBNK DD DSN=U0210.VSAM.JRNLZBNK,DISP=SHR
+//SELCARD  DD *
+//STMTRPT  DD SYSOUT=A
+//SYSOUT   DD SYSOUT=A
+/*
