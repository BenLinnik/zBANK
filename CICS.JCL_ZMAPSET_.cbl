@@ -27,12 +27,14 @@ LOGINFO  DFHMDF POS=(10,30),LENGTH=50,ATTRB=(ASKIP,NORM)
 LOGACC   DFHMDF POS=(13,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM,IC)
          DFHMDF POS=(14,30),LENGTH=4,ATTRB=(ASKIP,NORM),               X
                INITIAL='PIN:'
-LOGPIN   DFHMDF POS=(14,42),LENGTH=4,ATTRB=(UNPROT,NUM,NORM)
+LOGPIN   DFHMDF POS=(14,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK)
          DFHMDF POS=(18,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
                INITIAL='ACTIONS:'
          DFHMDF POS=(19,30),LENGTH=30,ATTRB=(ASKIP,NORM),              X
                INITIAL='Q - EXIT, R - REGISTER'
-               LOGACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(20,30),LENGTH=30,ATTRB=(ASKIP,NORM),              X
+               INITIAL='F - FIND ACCOUNT BY NAME'
+LOGACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
 ZHOME    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
          DFHMDF POS=(1,35),LENGTH=15,ATTRB=(ASKIP,NORM),               X
                INITIAL='ZBANK HOME'
@@ -52,6 +54,9 @@ HOMINFO  DFHMDF POS=(10,30),LENGTH=50,ATTRB=(ASKIP,NORM)
          DFHMDF POS=(12,25),LENGTH=20,ATTRB=(ASKIP,NORM),              X
                INITIAL='CURRENT BALANCE:'
 BALANCE  DFHMDF POS=(12,50),LENGTH=10,ATTRB=(ASKIP,NORM)
+         DFHMDF POS=(13,25),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='TO ACCT:'
+TOACCT   DFHMDF POS=(13,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM)
          DFHMDF POS=(14,25),LENGTH=10,ATTRB=(ASKIP,NORM),              X
                INITIAL='AMOUNT:'
 AMOUNT   DFHMDF POS=(14,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM,IC)
@@ -61,7 +66,39 @@ AMOUNT   DFHMDF POS=(14,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM,IC)
                INITIAL='Q - EXIT, D - DEPOSIT'
          DFHMDF POS=(17,25),LENGTH=30,ATTRB=(ASKIP,NORM),              X
                INITIAL='W - WITHDRAW, T - TRANSFER'
+         DFHMDF POS=(18,25),LENGTH=30,ATTRB=(ASKIP,NORM),              X
+               INITIAL='S - MINI-STATEMENT'
+         DFHMDF POS=(19,25),LENGTH=30,ATTRB=(ASKIP,NORM),              X
+               INITIAL='P - CHANGE PIN'
+         DFHMDF POS=(20,25),LENGTH=30,ATTRB=(ASKIP,NORM),              X
+               INITIAL='O - OTHER ACCOUNTS'
 HOMACT   DFHMDF POS=(15,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+ZMSTMT   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
+         DFHMDF POS=(1,31),LENGTH=20,ATTRB=(ASKIP,NORM),               X
+               INITIAL='ZBANK MINI-STATEMENT'
+         DFHMDF POS=(3,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    ______             _    '
+         DFHMDF POS=(4,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    | ___ \           | |   '
+         DFHMDF POS=(5,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' ___| |_/ / __ _ _ __ | | __'
+         DFHMDF POS=(6,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='|_  / ___ \/ _` | `_ \| |/ /'
+         DFHMDF POS=(7,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' / /| |_/ / (_| | | | |   < '
+         DFHMDF POS=(8,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='/___\____/ \__,_|_| |_|_|\_\'
+MSTINFO  DFHMDF POS=(10,15),LENGTH=50,ATTRB=(ASKIP,NORM)
+MSTLIN1  DFHMDF POS=(12,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+MSTLIN2  DFHMDF POS=(13,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+MSTLIN3  DFHMDF POS=(14,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+MSTLIN4  DFHMDF POS=(15,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+MSTLIN5  DFHMDF POS=(16,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+         DFHMDF POS=(18,25),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='ACTIONS:'
+         DFHMDF POS=(19,25),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='Q - BACK'
+MSTACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
 ZRGSTR   DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
          DFHMDF POS=(1,35),LENGTH=15,ATTRB=(ASKIP,NORM),               X
                INITIAL='ZBANK REGISTER'
@@ -83,12 +120,108 @@ REGINFO  DFHMDF POS=(10,30),LENGTH=50,ATTRB=(ASKIP,NORM)
 REGACC   DFHMDF POS=(13,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM,IC)
          DFHMDF POS=(14,30),LENGTH=4,ATTRB=(ASKIP,NORM),               X
                INITIAL='PIN:'
-REGPIN   DFHMDF POS=(14,42),LENGTH=4,ATTRB=(UNPROT,NUM,NORM)
+REGPIN   DFHMDF POS=(14,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK)
+         DFHMDF POS=(15,30),LENGTH=15,ATTRB=(ASKIP,NORM),              X
+               INITIAL='TYPE (C/S):'
+REGTYPE  DFHMDF POS=(15,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(16,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='NAME:'
+REGNAME  DFHMDF POS=(16,42),LENGTH=20,ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(17,30),LENGTH=15,ATTRB=(ASKIP,NORM),              X
+               INITIAL='CUSTOMER NO:'
+REGCUST  DFHMDF POS=(17,42),LENGTH=10,ATTRB=(UNPROT,NUM,NORM)
+         DFHMDF POS=(18,30),LENGTH=9,ATTRB=(ASKIP,NORM),               X
+               INITIAL='LINK PIN:'
+REGLPIN  DFHMDF POS=(18,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK)
+         DFHMDF POS=(19,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='ACTIONS:'
+         DFHMDF POS=(20,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='Q - BACK'
+REGACT   DFHMDF POS=(19,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+ZNMFIND  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
+         DFHMDF POS=(1,29),LENGTH=22,ATTRB=(ASKIP,NORM),               X
+               INITIAL='ZBANK NAME LOOKUP'
+         DFHMDF POS=(3,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    ______             _    '
+         DFHMDF POS=(4,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    | ___ \           | |   '
+         DFHMDF POS=(5,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' ___| |_/ / __ _ _ __ | | __'
+         DFHMDF POS=(6,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='|_  / ___ \/ _` | `_ \| |/ /'
+         DFHMDF POS=(7,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' / /| |_/ / (_| | | | |   < '
+         DFHMDF POS=(8,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='/___\____/ \__,_|_| |_|_|\_\'
+NMFINFO  DFHMDF POS=(10,30),LENGTH=50,ATTRB=(ASKIP,NORM)
+         DFHMDF POS=(13,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='NAME:'
+NMFNAME  DFHMDF POS=(13,42),LENGTH=20,ATTRB=(UNPROT,NORM,IC)
+         DFHMDF POS=(15,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='RESULT:'
+NMFRSLT  DFHMDF POS=(15,42),LENGTH=30,ATTRB=(ASKIP,NORM)
          DFHMDF POS=(18,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
                INITIAL='ACTIONS:'
-         DFHMDF POS=(19,30),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+         DFHMDF POS=(19,30),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='F - SEARCH, Q - BACK'
+NMFACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+ZPINCHG  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
+         DFHMDF POS=(1,29),LENGTH=22,ATTRB=(ASKIP,NORM),               X
+               INITIAL='ZBANK CHANGE PIN'
+         DFHMDF POS=(3,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    ______             _    '
+         DFHMDF POS=(4,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    | ___ \           | |   '
+         DFHMDF POS=(5,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' ___| |_/ / __ _ _ __ | | __'
+         DFHMDF POS=(6,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='|_  / ___ \/ _` | `_ \| |/ /'
+         DFHMDF POS=(7,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' / /| |_/ / (_| | | | |   < '
+         DFHMDF POS=(8,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='/___\____/ \__,_|_| |_|_|\_\'
+PCHINFO  DFHMDF POS=(10,25),LENGTH=50,ATTRB=(ASKIP,NORM)
+         DFHMDF POS=(13,25),LENGTH=15,ATTRB=(ASKIP,NORM),              X
+               INITIAL='CURRENT PIN:'
+OLDPIN   DFHMDF POS=(13,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK,IC)
+         DFHMDF POS=(14,25),LENGTH=15,ATTRB=(ASKIP,NORM),              X
+               INITIAL='NEW PIN:'
+NEWPIN   DFHMDF POS=(14,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK)
+         DFHMDF POS=(15,25),LENGTH=15,ATTRB=(ASKIP,NORM),              X
+               INITIAL='CONFIRM PIN:'
+CONFPIN  DFHMDF POS=(15,42),LENGTH=4,ATTRB=(UNPROT,NUM,DRK)
+         DFHMDF POS=(18,25),LENGTH=10,ATTRB=(ASKIP,NORM),              X
+               INITIAL='ACTIONS:'
+         DFHMDF POS=(19,25),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='C - CHANGE, Q - BACK'
+PCHACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+ZACCSEL  DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=FREEKB
+         DFHMDF POS=(1,27),LENGTH=26,ATTRB=(ASKIP,NORM),               X
+               INITIAL='ZBANK OTHER ACCOUNTS'
+         DFHMDF POS=(3,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    ______             _    '
+         DFHMDF POS=(4,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='    | ___ \           | |   '
+         DFHMDF POS=(5,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' ___| |_/ / __ _ _ __ | | __'
+         DFHMDF POS=(6,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='|_  / ___ \/ _` | `_ \| |/ /'
+         DFHMDF POS=(7,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL=' / /| |_/ / (_| | | | |   < '
+         DFHMDF POS=(8,27),LENGTH=30,ATTRB=(ASKIP,NORM),               X
+               INITIAL='/___\____/ \__,_|_| |_|_|\_\'
+ASLINFO  DFHMDF POS=(10,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+ASLLIN1  DFHMDF POS=(12,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+ASLLIN2  DFHMDF POS=(13,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+ASLLIN3  DFHMDF POS=(14,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+ASLLIN4  DFHMDF POS=(15,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+ASLLIN5  DFHMDF POS=(16,10),LENGTH=60,ATTRB=(ASKIP,NORM)
+         DFHMDF POS=(18,10),LENGTH=20,ATTRB=(ASKIP,NORM),              X
+               INITIAL='SWITCH TO ACCOUNT:'
+ASLACC   DFHMDF POS=(18,31),LENGTH=10,ATTRB=(UNPROT,NUM,NORM,IC)
+         DFHMDF POS=(19,10),LENGTH=10,ATTRB=(ASKIP,NORM),              X
                INITIAL='Q - BACK'
-REGACT   DFHMDF POS=(18,42),LENGTH=1,ATTRB=(UNPROT,NORM)
+ASLACT   DFHMDF POS=(19,31),LENGTH=1,ATTRB=(UNPROT,NORM)
          DFHMSD TYPE=FINAL
          END
 /*
