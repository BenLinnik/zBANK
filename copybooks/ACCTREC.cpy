@@ -0,0 +1,14 @@
+      *
+      * VSAMZBNK ACCOUNT RECORD LAYOUT.
+      * COPY UNDER A 01-LEVEL GROUP, E.G.
+      *     01 WS-FILE-REC.
+      *        COPY ACCTREC.
+      *
+         05 WS-ACCNO PIC 9(10).
+         05 WS-PIN PIC 9(4).
+         05 WS-BALANCE PIC S9(10).
+         05 WS-FAILED-ATTEMPTS PIC 9(1).
+         05 WS-ACCOUNT-TYPE PIC X(1).
+         05 WS-OVERDRAFT-LIMIT PIC 9(10).
+         05 WS-CUST-NAME PIC X(20).
+         05 WS-CUST-NO PIC 9(10).
