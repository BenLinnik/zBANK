@@ -0,0 +1,9 @@
+      *
+      * VSAMCUST CUSTOMER RECORD LAYOUT - GROUPS TOGETHER THE ACCOUNTS
+      * (VSAMZBNK RECORDS SHARING THE SAME WS-CUST-NO) BELONGING TO ONE
+      * CUSTOMER. COPY UNDER A 01-LEVEL GROUP, E.G.
+      *     01 WS-CUST-REC.
+      *        COPY CUSTREC.
+      *
+         05 CUST-NO PIC 9(10).
+         05 CUST-NAME PIC X(20).
