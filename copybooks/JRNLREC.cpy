@@ -0,0 +1,16 @@
+      *
+      * JOURNAL RECORD FOR JRNLZBNK (APPEND-ONLY ESDS)
+      * ONE ENTRY PER SUCCESSFUL DEPOSIT/WITHDRAW/TRANSFER/INTEREST/
+      * PIN-CHANGE POSTED AGAINST VSAMZBNK.
+      * COPY UNDER A 01-LEVEL GROUP, E.G.
+      *     01 WS-JRNL-REC.
+      *        COPY JRNLREC.
+      *
+         05 JR-ACCNO PIC 9(10).
+         05 JR-ACTION PIC X(2).
+         05 JR-AMOUNT PIC 9(10).
+         05 JR-BEFORE-BAL PIC S9(10).
+         05 JR-AFTER-BAL PIC S9(10).
+         05 JR-TIMESTAMP.
+           10 JR-TS-DATE PIC X(8).
+           10 JR-TS-TIME PIC X(6).
