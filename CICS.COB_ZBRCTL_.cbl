@@ -0,0 +1,273 @@
+      *
+      * ZBRCTL - END-OF-DAY BRANCH CONTROL REPORT. SUMMARIZES THE
+      * ACCOUNT POPULATION ON VSAMZBNK (COUNTS/BALANCES BY TYPE,
+      * LOCKED ACCOUNTS), THE CUSTOMER POPULATION ON VSAMCUST, AND
+      * TODAY'S JRNLZBNK ACTIVITY BY ACTION CODE, SO BRANCH
+      * MANAGEMENT HAS ONE REPORT TO SIGN OFF ON BEFORE THE NEXT
+      * BUSINESS DAY OPENS. RUN AFTER ZINTR AS THE LAST STEP OF THE
+      * NIGHTLY BATCH SEQUENCE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZBRCTL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VSAMZBNK ASSIGN TO VSAMZBNK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WS-ACCNO
+               FILE STATUS IS WS-VSAM-STATUS.
+           SELECT VSAMCUST ASSIGN TO VSAMCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-NO
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT JRNLZBNK ASSIGN TO JRNLZBNK
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+           SELECT BRCTLRPT ASSIGN TO BRCTLRPT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VSAMZBNK.
+       01  WS-FILE-REC.
+           COPY ACCTREC.
+       FD  VSAMCUST.
+       01  WS-CUST-REC.
+           COPY CUSTREC.
+       FD  JRNLZBNK RECORDING MODE F.
+       01  WS-JRNL-REC.
+           COPY JRNLREC.
+       FD  BRCTLRPT RECORDING MODE F.
+       01  WS-RPT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VSAM-STATUS PIC XX.
+       01  WS-CUST-STATUS PIC XX.
+       01  WS-JRNL-STATUS PIC XX.
+       01  WS-EOF-VSAM PIC X VALUE 'N'.
+       01  WS-EOF-CUST PIC X VALUE 'N'.
+       01  WS-EOF-JRNL PIC X VALUE 'N'.
+       01  WS-CURR-DATETIME PIC X(21).
+       01  WS-RUN-DATE PIC X(8).
+       01  WS-ACCT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-SAVINGS-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-SAVINGS-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-CHECKING-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-CHECKING-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-LOCKED-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-CUST-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-TODAY-TXN-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-DP-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-DP-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-WD-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-WD-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-TD-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-TD-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-TC-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-TC-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-TR-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-TR-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-IN-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-IN-TOTAL PIC S9(12) VALUE ZEROS.
+       01  WS-PC-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-OTHER-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-MAX-BALANCE PIC S9(10) VALUE ZEROS.
+       01  WS-MIN-BALANCE PIC S9(10) VALUE ZEROS.
+       01  WS-BELOW-MIN-COUNT PIC 9(8) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SUMMARIZE-ACCOUNTS
+           PERFORM 2500-SUMMARIZE-CUSTOMERS
+           PERFORM 3000-SUMMARIZE-JOURNAL
+           PERFORM 4000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT VSAMZBNK
+           OPEN INPUT VSAMCUST
+           OPEN INPUT JRNLZBNK
+           OPEN OUTPUT BRCTLRPT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATETIME
+           MOVE WS-CURR-DATETIME(1:8) TO WS-RUN-DATE
+           MOVE "ZBRCTL - END OF DAY BRANCH CONTROL REPORT" TO
+               WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "RUN DATE=" WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE.
+
+       2000-SUMMARIZE-ACCOUNTS.
+           PERFORM UNTIL WS-EOF-VSAM = 'Y'
+               READ VSAMZBNK NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-VSAM
+                   NOT AT END
+                       PERFORM 2100-TALLY-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       2100-TALLY-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT
+           ADD WS-BALANCE TO WS-ACCT-TOTAL
+           IF WS-BALANCE > WS-MAX-BALANCE
+               MOVE WS-BALANCE TO WS-MAX-BALANCE
+           END-IF
+           EVALUATE WS-ACCOUNT-TYPE
+               WHEN "S"
+                   ADD 1 TO WS-SAVINGS-COUNT
+                   ADD WS-BALANCE TO WS-SAVINGS-TOTAL
+                   MOVE 100 TO WS-MIN-BALANCE
+               WHEN "C"
+                   ADD 1 TO WS-CHECKING-COUNT
+                   ADD WS-BALANCE TO WS-CHECKING-TOTAL
+                   COMPUTE WS-MIN-BALANCE = 0 - WS-OVERDRAFT-LIMIT
+               WHEN OTHER
+                   COMPUTE WS-MIN-BALANCE = 0 - WS-OVERDRAFT-LIMIT
+           END-EVALUATE
+           IF WS-BALANCE < WS-MIN-BALANCE
+               ADD 1 TO WS-BELOW-MIN-COUNT
+           END-IF
+           IF WS-FAILED-ATTEMPTS >= 3
+               ADD 1 TO WS-LOCKED-COUNT
+           END-IF.
+
+       2500-SUMMARIZE-CUSTOMERS.
+           PERFORM UNTIL WS-EOF-CUST = 'Y'
+               READ VSAMCUST NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-CUST
+                   NOT AT END
+                       ADD 1 TO WS-CUST-COUNT
+               END-READ
+           END-PERFORM.
+
+       3000-SUMMARIZE-JOURNAL.
+           PERFORM UNTIL WS-EOF-JRNL = 'Y'
+               READ JRNLZBNK
+                   AT END
+                       MOVE 'Y' TO WS-EOF-JRNL
+                   NOT AT END
+                       PERFORM 3100-TALLY-ONE-ENTRY
+               END-READ
+           END-PERFORM.
+
+       3100-TALLY-ONE-ENTRY.
+           IF JR-TS-DATE = WS-RUN-DATE
+               ADD 1 TO WS-TODAY-TXN-COUNT
+               EVALUATE JR-ACTION
+                   WHEN "DP"
+                       ADD 1 TO WS-DP-COUNT
+                       ADD JR-AMOUNT TO WS-DP-TOTAL
+                   WHEN "WD"
+                       ADD 1 TO WS-WD-COUNT
+                       ADD JR-AMOUNT TO WS-WD-TOTAL
+                   WHEN "TD"
+                       ADD 1 TO WS-TD-COUNT
+                       ADD JR-AMOUNT TO WS-TD-TOTAL
+                   WHEN "TC"
+                       ADD 1 TO WS-TC-COUNT
+                       ADD JR-AMOUNT TO WS-TC-TOTAL
+                   WHEN "TR"
+                       ADD 1 TO WS-TR-COUNT
+                       ADD JR-AMOUNT TO WS-TR-TOTAL
+                   WHEN "IN"
+                       ADD 1 TO WS-IN-COUNT
+                       ADD JR-AMOUNT TO WS-IN-TOTAL
+                   WHEN "PC"
+                       ADD 1 TO WS-PC-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-OTHER-COUNT
+               END-EVALUATE
+           END-IF.
+
+       4000-PRINT-REPORT.
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "ACCOUNTS ON FILE=" WS-ACCT-COUNT
+               " TOTAL BALANCE=" WS-ACCT-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  SAVINGS=" WS-SAVINGS-COUNT
+               " BALANCE=" WS-SAVINGS-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  CHECKING=" WS-CHECKING-COUNT
+               " BALANCE=" WS-CHECKING-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "LOCKED ACCOUNTS=" WS-LOCKED-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "LARGEST SINGLE BALANCE=" WS-MAX-BALANCE
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "ACCOUNTS BELOW MINIMUM BALANCE=" WS-BELOW-MIN-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "CUSTOMERS ON FILE=" WS-CUST-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "TODAY'S JOURNAL ACTIVITY=" WS-TODAY-TXN-COUNT
+               " ENTRIES" DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  DEPOSITS=" WS-DP-COUNT
+               " AMOUNT=" WS-DP-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  WITHDRAWALS=" WS-WD-COUNT
+               " AMOUNT=" WS-WD-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  TRANSFERS OUT=" WS-TD-COUNT
+               " AMOUNT=" WS-TD-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  TRANSFERS IN=" WS-TC-COUNT
+               " AMOUNT=" WS-TC-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  TRANSFER REVERSALS=" WS-TR-COUNT
+               " AMOUNT=" WS-TR-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  INTEREST POSTED=" WS-IN-COUNT
+               " AMOUNT=" WS-IN-TOTAL
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           MOVE SPACES TO WS-RPT-LINE
+           STRING "  PIN CHANGES=" WS-PC-COUNT
+               DELIMITED BY SIZE INTO WS-RPT-LINE
+           WRITE WS-RPT-LINE
+           IF WS-OTHER-COUNT > ZEROS
+               MOVE SPACES TO WS-RPT-LINE
+               STRING "  UNRECOGNIZED ACTION CODES=" WS-OTHER-COUNT
+                   DELIMITED BY SIZE INTO WS-RPT-LINE
+               WRITE WS-RPT-LINE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE VSAMZBNK
+           CLOSE VSAMCUST
+           CLOSE JRNLZBNK
+           CLOSE BRCTLRPT.
