@@ -0,0 +1,13 @@
+//ZRECON  JOB CLASS=A,MSGCLASS=X
+//*
+//* NIGHTLY END-OF-DAY RECONCILIATION OF VSAM.ZBANK AGAINST THE
+//* JRNLZBNK TRANSACTION JOURNAL. RUN AFTER COPY2VSM HAS LOADED
+//* THE DAY'S EXTRACT AND AFTER ONLINE CICS HAS BEEN QUIESCED.
+//*
+//RUN     EXEC PGM=ZRECON
+//STEPLIB  DD DSN=U0210.CICS.LOADLIB,DISP=SHR
+//VSAMZBNK DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//JRNLZBNK DD DSN=U0210.VSAM.JRNLZBNK,DISP=SHR
+//EXCPRPT  DD SYSOUT=A
+//SYSOUT   DD SYSOUT=A
+/*
