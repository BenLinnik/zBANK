@@ -0,0 +1,194 @@
+      *
+      * ZVALID - VALIDATES THE DAILY SEQUENTIAL EXTRACT (U0210.SEQDAT.
+      * ZBANK) BEFORE IT IS REPRO'D INTO VSAM.ZBANK. CHECKS EACH
+      * RECORD'S LENGTH, NUMERIC FIELDS, ACCOUNT TYPE, AND THAT NO
+      * ACCOUNT NUMBER REPEATS. BAD RECORDS ARE LISTED ON VALRPT AND
+      * CAUSE A NON-ZERO RETURN-CODE SO THE REPRO STEP CAN BE SKIPPED
+      * VIA A COND= ON THE NEXT JOB STEP. ALSO WRITES A RECORD-COUNT/
+      * BALANCE CONTROL TOTAL TO CTLOUT SO ZCTLCHK CAN CONFIRM AFTER
+      * THE REPRO THAT VSAM.ZBANK RECEIVED EVERYTHING THE EXTRACT HAD.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZVALID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQDD ASSIGN TO SEQDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT VALRPT ASSIGN TO VALRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTLOUT ASSIGN TO CTLOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQDD RECORDING MODE F.
+       01  WS-SEQ-REC PIC X(66).
+       FD  VALRPT RECORDING MODE F.
+       01  WS-VAL-LINE PIC X(80).
+       FD  CTLOUT RECORDING MODE F.
+       01  WS-CTL-REC.
+           05  CTL-RECORD-COUNT PIC 9(8).
+           05  CTL-TOTAL-BALANCE PIC S9(12).
+       WORKING-STORAGE SECTION.
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-EOF-SEQ PIC X VALUE 'N'.
+       01  WS-VAL-REC.
+           COPY ACCTREC.
+       01  WS-RECORD-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-ACCT-TBL-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-TOTAL-BALANCE PIC S9(12) VALUE ZEROS.
+       01  WS-REJECT-COUNT PIC 9(8) VALUE ZEROS.
+       01  WS-REJECT-REASON PIC X(40).
+       01  WS-REJECTED-SW PIC X VALUE 'N'.
+       01  WS-ACCT-TABLE.
+           05  WS-ACCT-ENTRY OCCURS 999 TIMES
+                   INDEXED BY WS-ACCT-IX.
+               10  WS-TBL-ACCNO PIC 9(10).
+       01  WS-DUP-SW PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-EXTRACT
+           PERFORM 9000-TERMINATE
+           IF WS-REJECT-COUNT > ZEROS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT SEQDD
+           OPEN OUTPUT VALRPT
+           OPEN OUTPUT CTLOUT
+           MOVE "ZVALID - SEQUENTIAL EXTRACT VALIDATION REPORT"
+               TO WS-VAL-LINE
+           WRITE WS-VAL-LINE
+           MOVE SPACES TO WS-VAL-LINE
+           WRITE WS-VAL-LINE.
+
+       2000-VALIDATE-EXTRACT.
+           PERFORM UNTIL WS-EOF-SEQ = 'Y'
+               READ SEQDD INTO WS-VAL-REC
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SEQ
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD WS-BALANCE TO WS-TOTAL-BALANCE
+                       PERFORM 2100-VALIDATE-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+       2100-VALIDATE-ONE-RECORD.
+           MOVE 'N' TO WS-REJECTED-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-SEQ-STATUS NOT = "00"
+               MOVE 'Y' TO WS-REJECTED-SW
+               MOVE "RECORD LENGTH DOES NOT MATCH ACCTREC"
+                   TO WS-REJECT-REASON
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-ACCNO NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "ACCOUNT NUMBER NOT NUMERIC"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-PIN NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "PIN NOT NUMERIC" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-BALANCE NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "BALANCE NOT NUMERIC" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-FAILED-ATTEMPTS NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "FAILED-ATTEMPTS NOT NUMERIC"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-ACCOUNT-TYPE NOT = "C" AND
+                       WS-ACCOUNT-TYPE NOT = "S"
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "ACCOUNT TYPE NOT C OR S" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               IF WS-OVERDRAFT-LIMIT NOT NUMERIC
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "OVERDRAFT LIMIT NOT NUMERIC"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'N'
+               PERFORM 2200-CHECK-DUPLICATE
+               IF WS-DUP-SW = 'Y'
+                   MOVE 'Y' TO WS-REJECTED-SW
+                   MOVE "DUPLICATE ACCOUNT NUMBER"
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-REJECTED-SW = 'Y'
+               PERFORM 2300-WRITE-REJECT
+           END-IF.
+
+       2200-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SW
+           IF WS-RECORD-COUNT - 1 > 999
+               MOVE 999 TO WS-ACCT-TBL-COUNT
+           ELSE
+               COMPUTE WS-ACCT-TBL-COUNT = WS-RECORD-COUNT - 1
+           END-IF
+           PERFORM VARYING WS-ACCT-IX FROM 1 BY 1
+                   UNTIL WS-ACCT-IX > WS-ACCT-TBL-COUNT
+                      OR WS-DUP-SW = 'Y'
+               IF WS-TBL-ACCNO(WS-ACCT-IX) = WS-ACCNO
+                   MOVE 'Y' TO WS-DUP-SW
+               END-IF
+           END-PERFORM
+           IF WS-DUP-SW = 'N'
+               IF WS-RECORD-COUNT <= 999
+                   SET WS-ACCT-IX TO WS-RECORD-COUNT
+                   MOVE WS-ACCNO TO WS-TBL-ACCNO(WS-ACCT-IX)
+               END-IF
+           END-IF.
+
+       2300-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO WS-VAL-LINE
+           STRING "REJECT RECORD=" WS-RECORD-COUNT
+               " ACCNO=" WS-ACCNO
+               " REASON=" WS-REJECT-REASON
+               DELIMITED BY SIZE INTO WS-VAL-LINE
+           WRITE WS-VAL-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACES TO WS-VAL-LINE
+           WRITE WS-VAL-LINE
+           MOVE SPACES TO WS-VAL-LINE
+           STRING "RECORDS READ=" WS-RECORD-COUNT
+               " REJECTS=" WS-REJECT-COUNT
+               " TOTAL BALANCE=" WS-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO WS-VAL-LINE
+           WRITE WS-VAL-LINE
+           IF WS-RECORD-COUNT > 999
+               MOVE SPACES TO WS-VAL-LINE
+               STRING "WARNING - DUPLICATE CHECK ONLY COVERS FIRST 999"
+                   " RECORDS, " WS-RECORD-COUNT " READ"
+                   DELIMITED BY SIZE INTO WS-VAL-LINE
+               WRITE WS-VAL-LINE
+           END-IF
+           MOVE WS-RECORD-COUNT TO CTL-RECORD-COUNT
+           MOVE WS-TOTAL-BALANCE TO CTL-TOTAL-BALANCE
+           WRITE WS-CTL-REC
+           CLOSE SEQDD
+           CLOSE VALRPT
+           CLOSE CTLOUT.
