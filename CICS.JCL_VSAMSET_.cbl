@@ -1,13 +1,71 @@
-//VSAMZB JOB CLASS=A,MSGCLASS=X                
-//STEP1 EXEC PGM=IDCAMS                        
-//SYSPRINT DD SYSOUT=A                         
-//SYSIN DD *                                   
-   DEFINE CLUSTER (NAME(U0210.VSAM.ZBANK)-     
-   VOL(B2SYS1) -                               
-   INDEXED                                  -  
-   RECSZ(30 30)                             -  
-   TRACKS(1,1)                              -  
-   KEYS(10 0))                              -  
-   DATA (NAME(U0210.VSAM.ZBANK.DATA))      -   
-   INDEX (NAME(U0210.VSAM.ZBANK.INDEX))        
-/*                                             
\ No newline at end of file
+//VSAMZB JOB CLASS=A,MSGCLASS=X
+//STEP1 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=A
+//SYSIN DD *
+*
+* KEYS(20 36) ON THE NAMEAIX BELOW - WS-CUST-NAME IS 20 BYTES
+* STARTING AT OFFSET 36 IN ACCTREC.cpy (AFTER WS-ACCNO/WS-PIN/
+* WS-BALANCE/WS-FAILED-ATTEMPTS/WS-ACCOUNT-TYPE/WS-OVERDRAFT-LIMIT).
+* UPGRADE KEEPS THE AIX CURRENT AUTOMATICALLY AS THE BASE CLUSTER IS
+* WRITTEN/REWRITTEN (ONLINE OR VIA REPRO). IF THE BASE CLUSTER
+* ALREADY HAS DATA WHEN THE AIX IS FIRST DEFINED, A ONE-TIME
+* BLDINDEX IS STILL NEEDED - SEE CICS.JCL_ZBNKAIX_.cbl.
+*
+* VSAM.ZCUST HOLDS ONE ROW PER CUSTOMER (CUSTREC.cpy). VSAM.ZBANK
+* ACCOUNT RECORDS CARRY THE OWNING CUSTOMER'S WS-CUST-NO AS A FOREIGN
+* KEY (LAST FIELD IN ACCTREC.cpy) SO ONE CUSTOMER CAN HOLD MULTIPLE
+* ACCOUNTS - SEE SCREEN-STATE=6 (ACCOUNT SELECT) IN CICS.COB_ZBANK3_.
+*
+   DEFINE CLUSTER (NAME(U0210.VSAM.ZBANK)-
+   VOL(B2SYS1) -
+   INDEXED                                  -
+   RECSZ(66 66)                             -
+   TRACKS(1,1)                              -
+   KEYS(10 0))                              -
+   DATA (NAME(U0210.VSAM.ZBANK.DATA))      -
+   INDEX (NAME(U0210.VSAM.ZBANK.INDEX))
+   DEFINE CLUSTER (NAME(U0210.VSAM.ZCUST)-
+   VOL(B2SYS1) -
+   INDEXED                                  -
+   RECSZ(30 30)                             -
+   TRACKS(1,1)                              -
+   KEYS(10 0))                              -
+   DATA (NAME(U0210.VSAM.ZCUST.DATA))      -
+   INDEX (NAME(U0210.VSAM.ZCUST.INDEX))
+   DEFINE CLUSTER (NAME(U0210.VSAM.JRNLZBNK)-
+   VOL(B2SYS1) -
+   NONINDEXED                               -
+   RECSZ(56 56)                             -
+   TRACKS(5,5))                             -
+   DATA (NAME(U0210.VSAM.JRNLZBNK.DATA))
+   DEFINE ALTERNATEINDEX (NAME(U0210.VSAM.ZBANK.NAMEAIX) -
+   RELATE(U0210.VSAM.ZBANK)                 -
+   VOL(B2SYS1)                              -
+   NONUNIQUEKEY                             -
+   UPGRADE                                  -
+   RECSZ(30 56)                             -
+   TRACKS(1,1)                              -
+   KEYS(20 36))                             -
+   DATA (NAME(U0210.VSAM.ZBANK.NAMEAIX.DATA)) -
+   INDEX (NAME(U0210.VSAM.ZBANK.NAMEAIX.INDEX))
+   DEFINE PATH (NAME(U0210.VSAM.ZBANK.NAMEPATH) -
+   PATHENTRY(U0210.VSAM.ZBANK.NAMEAIX))
+*
+* GDG BASES FOR THE NIGHTLY SEQUENTIAL DATASETS USED BY COPY2VSM (SEE
+* CICS.JCL_COPY2VSM_.cbl). U0210.SEQDAT.ZBANK (THE DAILY EXTRACT FED
+* IN FROM UPSTREAM) AND U0210.VSAM.ZBANK.BKUP (THE PRE-LOAD VSAM.ZBANK
+* BACKUP) EACH KEEP THEIR OWN GENERATION PER NIGHT INSTEAD OF BEING
+* OVERWRITTEN OR CATALOGED UNDER A SCHEDULER-SUBSTITUTED DATE SUFFIX,
+* SO A BAD LOAD CAN STILL BE TRACED BACK THROUGH PRIOR NIGHTS' EXTRACTS
+* AND BACKUPS. LIMIT(5) KEEPS A WORK-WEEK OF GENERATIONS; SCRATCH
+* UNCATALOGS AND DELETES THE OLDEST GENERATION AS EACH NEW ONE ROLLS IN.
+*
+   DEFINE GDG (NAME(U0210.SEQDAT.ZBANK) -
+   LIMIT(5)                             -
+   SCRATCH                              -
+   NOEMPTY)
+   DEFINE GDG (NAME(U0210.VSAM.ZBANK.BKUP) -
+   LIMIT(5)                                -
+   SCRATCH                                 -
+   NOEMPTY)
+/*
