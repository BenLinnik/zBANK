@@ -0,0 +1,15 @@
+//ZBRCTL  JOB CLASS=A,MSGCLASS=X
+//*
+//* END-OF-DAY BRANCH CONTROL REPORT. RUN AS THE LAST STEP OF THE
+//* NIGHTLY BATCH SEQUENCE, AFTER ZINTR HAS POSTED INTEREST, SO
+//* BRANCH MANAGEMENT HAS ONE REPORT COVERING THE ACCOUNT/CUSTOMER
+//* POPULATION AND THE DAY'S JOURNAL ACTIVITY BEFORE SIGNING OFF.
+//*
+//RUN     EXEC PGM=ZBRCTL
+//STEPLIB  DD DSN=U0210.CICS.LOADLIB,DISP=SHR
+//VSAMZBNK DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//VSAMCUST DD DSN=U0210.VSAM.ZCUST,DISP=SHR
+//JRNLZBNK DD DSN=U0210.VSAM.JRNLZBNK,DISP=SHR
+//BRCTLRPT DD SYSOUT=A
+//SYSOUT   DD SYSOUT=A
+/*
