@@ -0,0 +1,17 @@
+//ZINTR   JOB CLASS=A,MSGCLASS=X
+//*
+//* NIGHTLY INTEREST POSTING. RUN AFTER ZRECON HAS TIED OUT THE
+//* DAY'S JOURNAL AND BEFORE THE NEXT DAY'S COPY2VSM LOAD. RATECARD
+//* CARRIES TWO PERIOD RATES, EACH 9(2)V9(4) - COLUMNS 1-6 ARE THE
+//* SAVINGS RATE AND COLUMNS 7-12 ARE THE CHECKING RATE, E.G.
+//* 002500001000 POSTS 0.25% TO SAVINGS AND 0.10% TO CHECKING.
+//*
+//RUN     EXEC PGM=ZINTR
+//STEPLIB  DD DSN=U0210.CICS.LOADLIB,DISP=SHR
+//VSAMZBNK DD DSN=U0210.VSAM.ZBANK,DISP=SHR
+//JRNLZBNK DD DSN=U0210.VSAM.JRNLZBNK,DISP=SHR
+//RATECARD DD *
+002500001000
+//INTRPT   DD SYSOUT=A
+//SYSOUT   DD SYSOUT=A
+/*
